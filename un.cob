@@ -42,14 +42,33 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT SOURCE-FILE ASSIGN TO WS-FILENAME
+      * ASSIGN TO DYNAMIC is required under this dialect so the file
+      * opened is the one named by the data item's runtime content,
+      * not a file literally called e.g. WS-FILENAME
+           SELECT SOURCE-FILE ASSIGN TO DYNAMIC WS-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
+           SELECT BATCH-LIST-FILE ASSIGN TO DYNAMIC WS-BATCH-LIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-LIST-STATUS.
+           SELECT CONFIG-VALUE-FILE
+               ASSIGN TO DYNAMIC WS-CONFIG-VALUE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-VALUE-STATUS.
+           SELECT LANG-LOOKUP-FILE ASSIGN TO DYNAMIC WS-LANG-LOOKUP-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LANG-LOOKUP-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  SOURCE-FILE.
        01  SOURCE-LINE         PIC X(1024).
+       FD  BATCH-LIST-FILE.
+       01  BATCH-LIST-LINE     PIC X(256).
+       FD  CONFIG-VALUE-FILE.
+       01  CONFIG-VALUE-LINE   PIC X(256).
+       FD  LANG-LOOKUP-FILE.
+       01  LANG-LOOKUP-LINE    PIC X(32).
 
        WORKING-STORAGE SECTION.
        01  WS-FILENAME         PIC X(256).
@@ -59,14 +78,25 @@
        01  WS-SECRET-KEY       PIC X(256).
        01  WS-LANGUAGE         PIC X(32).
        01  WS-EXTENSION        PIC X(16).
-       01  WS-CURL-CMD         PIC X(4096).
+      * Sized with headroom over the worst case: the fixed template
+      * text in MAKE-EXECUTE-REQUEST alone runs past 2.5K, and argv,
+      * file paths and keys can each add up to their declared PIC
+      * widths (WS-PROGRAM-ARGS X(1024), WS-FILENAME X(256), etc.) on
+      * top of that before STRING would silently truncate.
+       01  WS-CURL-CMD         PIC X(16384).
        01  WS-EXIT-CODE        PIC 9(4) VALUE 0.
        01  WS-DOT-POS          PIC 9(4) VALUE 0.
+       01  WS-SHEBANG-LINE     PIC X(1024).
+       01  WS-SLASH-POS        PIC 9(4) VALUE 0.
+       01  WS-SPACE-POS        PIC 9(4) VALUE 0.
+       01  WS-INTERP           PIC X(64).
+       01  WS-J                PIC 9(4) VALUE 0.
        01  WS-LEN              PIC 9(4) VALUE 0.
        01  WS-I                PIC 9(4) VALUE 0.
        01  WS-ARG1             PIC X(256).
        01  WS-ARG2             PIC X(256).
        01  WS-ARG3             PIC X(256).
+       01  WS-ARG-ENC          PIC X(768).
        01  WS-COMMAND          PIC X(32).
        01  WS-OPERATION        PIC X(32).
        01  WS-ID               PIC X(256).
@@ -75,14 +105,60 @@
        01  WS-DOMAINS          PIC X(256).
        01  WS-SERVICE-TYPE     PIC X(64).
        01  WS-BOOTSTRAP        PIC X(2048).
+       01  WS-BOOTSTRAP-FILE   PIC X(256).
+       01  WS-VCPU             PIC 9(2) VALUE 0.
+       01  WS-VCPU-STR         PIC X(8).
+       01  WS-RAM              PIC 9(4) VALUE 0.
+       01  WS-RAM-OVERRIDE     PIC 9(4) VALUE 0.
+       01  WS-RAM-STR          PIC X(8).
+       01  WS-RAM-DISP         PIC ZZZ9.
        01  WS-PORTAL-BASE      PIC X(256) VALUE
            "https://unsandbox.com".
        01  WS-EXTEND-FLAG      PIC X(8).
+       01  WS-BATCH-LIST-PATH  PIC X(256) VALUE
+           "/tmp/unsandbox_batch_list.txt".
+       01  WS-BATCH-LIST-STATUS PIC XX.
+       01  WS-BATCH-EOF        PIC X VALUE "N".
+       01  WS-BATCH-TOTAL      PIC 9(4) VALUE 0.
+       01  WS-BATCH-PASS       PIC 9(4) VALUE 0.
+       01  WS-BATCH-FAIL       PIC 9(4) VALUE 0.
+       01  WS-CONFIG-VALUE-PATH PIC X(256) VALUE
+           "/tmp/unsandbox_cfg_val.txt".
+       01  WS-CONFIG-VALUE-STATUS PIC XX.
+       01  WS-CONFIG-KEY-NAME  PIC X(32).
+       01  WS-CONFIG-VALUE     PIC X(256).
+       01  WS-INPUT-FILES      PIC X(1024).
+       01  WS-STDIN-FILE       PIC X(256).
+       01  WS-PROGRAM-ARGS     PIC X(1024).
+       01  WS-LANGUAGE-OVERRIDE PIC X(32).
+       01  WS-TIMEOUT-SECS     PIC X(8).
+       01  WS-JSON-FLAG        PIC X VALUE "N".
+       01  WS-PAGE             PIC X(8).
+       01  WS-LIMIT            PIC X(8).
+       01  WS-LIST-QUERY       PIC X(128).
+       01  WS-LIST-STATUS      PIC X(32).
+       01  WS-LIST-TYPE        PIC X(32).
+       01  WS-PROJECT-DIR      PIC X(256).
+       01  WS-ENTRYPOINT       PIC X(256).
+       01  WS-AUTOSCALE-MIN    PIC X(8).
+       01  WS-AUTOSCALE-MAX    PIC X(8).
+       01  WS-ENV-ACTION       PIC X(16).
+       01  WS-ENV-TARGET       PIC X(256).
+       01  WS-SVC-ENVS         PIC X(2048).
+       01  WS-SVC-ENV-FILE     PIC X(256).
+       01  WS-VALID-FLAG       PIC X VALUE "Y".
+       01  WS-LANG-CACHE-PATH  PIC X(256) VALUE
+           "~/.unsandbox/languages.cache".
+       01  WS-LANG-LOOKUP-PATH PIC X(256) VALUE
+           "/tmp/unsandbox_lang_lookup.txt".
+       01  WS-LANG-LOOKUP-STATUS PIC XX.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
       * Get command line argument (first argument)
-           ACCEPT WS-ARG1 FROM COMMAND-LINE.
+           ACCEPT WS-ARG1 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG1
+           END-ACCEPT.
 
            IF WS-ARG1 = SPACES
                DISPLAY "Usage: un.cob <source_file>" UPON SYSERR
@@ -108,11 +184,145 @@
                STOP RUN
            END-IF.
 
+           IF WS-ARG1 = "usage"
+               PERFORM HANDLE-USAGE
+               STOP RUN
+           END-IF.
+
+           IF WS-ARG1 = "batch"
+               PERFORM HANDLE-BATCH
+               STOP RUN
+           END-IF.
+
+           IF WS-ARG1 = "languages"
+               PERFORM HANDLE-LANGUAGES
+               STOP RUN
+           END-IF.
+
+           IF WS-ARG1 = "project"
+               PERFORM HANDLE-PROJECT
+               STOP RUN
+           END-IF.
+
+           IF WS-ARG1 = "selfcheck"
+               PERFORM HANDLE-SELFCHECK
+               STOP RUN
+           END-IF.
+
       * Default: execute command
            MOVE WS-ARG1 TO WS-FILENAME.
+           PERFORM PARSE-EXECUTE-ARGS.
            PERFORM HANDLE-EXECUTE.
            STOP RUN.
 
+       PARSE-EXECUTE-ARGS.
+      * Optional flags after the source file, e.g. --stdin <file>;
+      * a bare -- marks the start of argv passed to the program itself
+           MOVE SPACES TO WS-STDIN-FILE.
+           MOVE SPACES TO WS-PROGRAM-ARGS.
+           MOVE SPACES TO WS-LANGUAGE-OVERRIDE.
+           MOVE SPACES TO WS-TIMEOUT-SECS.
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG2 = SPACES
+               IF WS-ARG2 = "--stdin"
+                   ACCEPT WS-STDIN-FILE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-STDIN-FILE
+                   END-ACCEPT
+               ELSE IF WS-ARG2 = "--language"
+                   ACCEPT WS-LANGUAGE-OVERRIDE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-LANGUAGE-OVERRIDE
+                   END-ACCEPT
+               ELSE IF WS-ARG2 = "--timeout"
+                   ACCEPT WS-TIMEOUT-SECS FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-TIMEOUT-SECS
+                   END-ACCEPT
+               ELSE IF WS-ARG2 = "--"
+                   PERFORM COLLECT-PROGRAM-ARGS
+               END-IF
+               ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG2
+               END-ACCEPT
+           END-PERFORM.
+
+       COLLECT-PROGRAM-ARGS.
+      * Everything after -- is argv for the executed program, not a
+      * un.cob flag, so it is collected into a comma list; each value
+      * is percent-encoded first so a value containing its own comma
+      * survives the round trip instead of splitting into extra args
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG2 = SPACES
+               PERFORM PERCENT-ENCODE-ARG
+               IF WS-PROGRAM-ARGS NOT = SPACES
+                   STRING FUNCTION TRIM(WS-PROGRAM-ARGS) ","
+                       FUNCTION TRIM(WS-ARG-ENC)
+                       DELIMITED BY SIZE INTO WS-PROGRAM-ARGS
+                   END-STRING
+               ELSE
+                   MOVE WS-ARG-ENC TO WS-PROGRAM-ARGS
+               END-IF
+               ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG2
+               END-ACCEPT
+           END-PERFORM.
+
+       PERCENT-ENCODE-ARG.
+      * Escapes % and , in WS-ARG2 into WS-ARG-ENC (%25 / %2C), in
+      * that order, so the comma-joined ARGVCSV list can be split back
+      * apart unambiguously on the server side
+           MOVE SPACES TO WS-ARG-ENC.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-ARG2)) TO WS-LEN.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               IF WS-ARG2(WS-I:1) = "%"
+                   STRING FUNCTION TRIM(WS-ARG-ENC) "%25"
+                       DELIMITED BY SIZE INTO WS-ARG-ENC
+                   END-STRING
+               ELSE IF WS-ARG2(WS-I:1) = ","
+                   STRING FUNCTION TRIM(WS-ARG-ENC) "%2C"
+                       DELIMITED BY SIZE INTO WS-ARG-ENC
+                   END-STRING
+               ELSE
+                   STRING FUNCTION TRIM(WS-ARG-ENC) WS-ARG2(WS-I:1)
+                       DELIMITED BY SIZE INTO WS-ARG-ENC
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
+       RESOLVE-API-KEY.
+      * UNSANDBOX_API_KEY env var wins; fall back to a config file so
+      * credentials don't have to live in the shell profile.
+           ACCEPT WS-API-KEY FROM ENVIRONMENT "UNSANDBOX_API_KEY".
+           IF WS-API-KEY = SPACES
+               MOVE "UNSANDBOX_API_KEY" TO WS-CONFIG-KEY-NAME
+               PERFORM READ-CONFIG-VALUE
+               MOVE WS-CONFIG-VALUE TO WS-API-KEY
+           END-IF.
+
+       READ-CONFIG-VALUE.
+      * Look up WS-CONFIG-KEY-NAME in ~/.unsandboxrc, falling back to
+      * /etc/unsandbox/config, and return it in WS-CONFIG-VALUE.
+           STRING "grep -h '^" FUNCTION TRIM(WS-CONFIG-KEY-NAME) "=' "
+               "~/.unsandboxrc /etc/unsandbox/config 2>/dev/null | "
+               "tail -1 | cut -d= -f2- > "
+               FUNCTION TRIM(WS-CONFIG-VALUE-PATH)
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+           MOVE SPACES TO WS-CONFIG-VALUE.
+           OPEN INPUT CONFIG-VALUE-FILE.
+           READ CONFIG-VALUE-FILE
+               AT END
+                   MOVE SPACES TO WS-CONFIG-VALUE
+               NOT AT END
+                   MOVE CONFIG-VALUE-LINE TO WS-CONFIG-VALUE
+           END-READ.
+           CLOSE CONFIG-VALUE-FILE.
+
        HANDLE-EXECUTE.
       * Check if file exists
            OPEN INPUT SOURCE-FILE.
@@ -124,8 +334,12 @@
            END-IF.
            CLOSE SOURCE-FILE.
 
-      * Detect language from extension
-           PERFORM DETECT-LANGUAGE.
+      * --language skips detection entirely and forces the value given
+           IF WS-LANGUAGE-OVERRIDE NOT = SPACES
+               MOVE WS-LANGUAGE-OVERRIDE TO WS-LANGUAGE
+           ELSE
+               PERFORM DETECT-LANGUAGE
+           END-IF.
 
            IF WS-LANGUAGE = "unknown"
                DISPLAY "Error: Unknown language for file: "
@@ -135,7 +349,7 @@
            END-IF.
 
       * Get API key from environment
-           ACCEPT WS-API-KEY FROM ENVIRONMENT "UNSANDBOX_API_KEY".
+           PERFORM RESOLVE-API-KEY.
 
            IF WS-API-KEY = SPACES
                DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
@@ -145,10 +359,205 @@
 
       * Use curl to make request
            PERFORM MAKE-EXECUTE-REQUEST.
+           PERFORM LOG-EXECUTION.
+
+       LOG-EXECUTION.
+      * Append a local audit record of this run to ~/.unsandbox/history.log
+           MOVE SPACES TO WS-CURL-CMD.
+           STRING "mkdir -p ~/.unsandbox && "
+               "TS=$(date -u +%Y-%m-%dT%H:%M:%SZ); "
+               "printf '%s\t%s\t%s\t%s\n' $TS "
+               "'" FUNCTION TRIM(WS-FILENAME) "' "
+               "'" FUNCTION TRIM(WS-LANGUAGE) "' "
+               "'" WS-EXIT-CODE "' "
+               ">> ~/.unsandbox/history.log"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       PARSE-PROJECT-ARGS.
+      * Optional flags after the project dir, same shape as
+      * PARSE-EXECUTE-ARGS plus --entrypoint to pick the file inside
+      * the archive the API should run
+           MOVE SPACES TO WS-STDIN-FILE.
+           MOVE SPACES TO WS-PROGRAM-ARGS.
+           MOVE SPACES TO WS-LANGUAGE-OVERRIDE.
+           MOVE SPACES TO WS-TIMEOUT-SECS.
+           MOVE SPACES TO WS-ENTRYPOINT.
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG2 = SPACES
+               IF WS-ARG2 = "--stdin"
+                   ACCEPT WS-STDIN-FILE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-STDIN-FILE
+                   END-ACCEPT
+               ELSE IF WS-ARG2 = "--language"
+                   ACCEPT WS-LANGUAGE-OVERRIDE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-LANGUAGE-OVERRIDE
+                   END-ACCEPT
+               ELSE IF WS-ARG2 = "--timeout"
+                   ACCEPT WS-TIMEOUT-SECS FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-TIMEOUT-SECS
+                   END-ACCEPT
+               ELSE IF WS-ARG2 = "--entrypoint"
+                   ACCEPT WS-ENTRYPOINT FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-ENTRYPOINT
+                   END-ACCEPT
+               ELSE IF WS-ARG2 = "--"
+                   PERFORM COLLECT-PROGRAM-ARGS
+               END-IF
+               ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG2
+               END-ACCEPT
+           END-PERFORM.
+
+       HANDLE-PROJECT.
+      * Run a whole directory through /execute as a tar/base64 archive
+      * instead of a single SOURCE-FILE, so a main script plus its
+      * helper modules or fixture data can be tested without a session
+           ACCEPT WS-PROJECT-DIR FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-PROJECT-DIR
+           END-ACCEPT.
+           IF WS-PROJECT-DIR = SPACES
+               DISPLAY "Usage: un.cob project <dir> [--entrypoint "
+                   "<file>] [--language <name>]" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM PARSE-PROJECT-ARGS.
+
+           IF WS-LANGUAGE-OVERRIDE = SPACES AND WS-ENTRYPOINT = SPACES
+               DISPLAY "Error: project execution needs --language or "
+                   "--entrypoint (there is no single file to detect "
+                   "the language from)" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           IF WS-LANGUAGE-OVERRIDE NOT = SPACES
+               MOVE WS-LANGUAGE-OVERRIDE TO WS-LANGUAGE
+           ELSE
+               MOVE WS-ENTRYPOINT TO WS-FILENAME
+               PERFORM DETECT-LANGUAGE
+           END-IF.
+
+           IF WS-LANGUAGE = "unknown"
+               DISPLAY "Error: Unknown language for entrypoint: "
+                   WS-ENTRYPOINT UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM RESOLVE-API-KEY.
+           IF WS-API-KEY = SPACES
+               DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM MAKE-PROJECT-REQUEST.
+
+       HANDLE-BATCH.
+      * Smoke-test every file in a directory (or matching a glob)
+           MOVE SPACES TO WS-STDIN-FILE.
+           MOVE SPACES TO WS-PROGRAM-ARGS.
+           MOVE SPACES TO WS-LANGUAGE-OVERRIDE.
+           MOVE SPACES TO WS-TIMEOUT-SECS.
+           PERFORM RESOLVE-API-KEY.
+           IF WS-API-KEY = SPACES
+               DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
+           IF WS-ARG2 = SPACES
+               DISPLAY "Usage: un.cob batch <dir_or_glob>" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM BUILD-BATCH-LIST.
+
+           MOVE 0 TO WS-BATCH-TOTAL.
+           MOVE 0 TO WS-BATCH-PASS.
+           MOVE 0 TO WS-BATCH-FAIL.
+           MOVE "N" TO WS-BATCH-EOF.
+
+           DISPLAY " ".
+           DISPLAY "Batch run: " FUNCTION TRIM(WS-ARG2).
+
+           OPEN INPUT BATCH-LIST-FILE.
+           PERFORM UNTIL WS-BATCH-EOF = "Y"
+               READ BATCH-LIST-FILE
+                   AT END MOVE "Y" TO WS-BATCH-EOF
+                   NOT AT END
+                       MOVE BATCH-LIST-LINE TO WS-FILENAME
+                       PERFORM BATCH-RUN-ONE
+               END-READ
+           END-PERFORM.
+           CLOSE BATCH-LIST-FILE.
+
+           PERFORM BATCH-PRINT-SUMMARY.
+
+           STRING "rm -f " FUNCTION TRIM(WS-BATCH-LIST-PATH)
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       BUILD-BATCH-LIST.
+      * Expand the dir/glob argument into a one-file-per-line list
+           STRING "for f in " FUNCTION TRIM(WS-ARG2) "/* "
+               FUNCTION TRIM(WS-ARG2)
+               "; do [ -f ""$f"" ] && echo ""$f""; done "
+               "> " FUNCTION TRIM(WS-BATCH-LIST-PATH)
+               " 2>/dev/null"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       BATCH-RUN-ONE.
+           ADD 1 TO WS-BATCH-TOTAL.
+           IF WS-FILENAME = SPACES
+               SUBTRACT 1 FROM WS-BATCH-TOTAL
+           ELSE
+               PERFORM DETECT-LANGUAGE
+               IF WS-LANGUAGE = "unknown"
+                   DISPLAY "  SKIP  " FUNCTION TRIM(WS-FILENAME)
+                       " (unknown language)"
+                   ADD 1 TO WS-BATCH-FAIL
+               ELSE
+                   PERFORM MAKE-EXECUTE-REQUEST
+                   PERFORM LOG-EXECUTION
+                   IF WS-EXIT-CODE = 0
+                       DISPLAY "  PASS  " FUNCTION TRIM(WS-FILENAME)
+                           " (" FUNCTION TRIM(WS-LANGUAGE) ")"
+                       ADD 1 TO WS-BATCH-PASS
+                   ELSE
+                       DISPLAY "  FAIL  " FUNCTION TRIM(WS-FILENAME)
+                           " (" FUNCTION TRIM(WS-LANGUAGE) ")"
+                       ADD 1 TO WS-BATCH-FAIL
+                   END-IF
+               END-IF
+           END-IF.
+
+       BATCH-PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "Batch summary: " WS-BATCH-TOTAL " total, "
+               WS-BATCH-PASS " passed, " WS-BATCH-FAIL " failed".
+           IF WS-BATCH-FAIL > 0
+               MOVE 1 TO RETURN-CODE
+           END-IF.
 
        HANDLE-SESSION.
       * Get API key
-           ACCEPT WS-API-KEY FROM ENVIRONMENT "UNSANDBOX_API_KEY".
+           PERFORM RESOLVE-API-KEY.
            IF WS-API-KEY = SPACES
                DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
                MOVE 1 TO RETURN-CODE
@@ -157,24 +566,31 @@
 
       * Parse session arguments (simplified)
       * For full implementation, would need to parse multiple args
-           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE.
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
 
            IF WS-ARG2 = "-l" OR WS-ARG2 = "--list"
+               PERFORM PARSE-SESSION-LIST-ARGS
                PERFORM SESSION-LIST
+           ELSE IF WS-ARG2 = "--kill"
+               ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
+               PERFORM SESSION-KILL
+           ELSE IF WS-ARG2 = "--attach"
+               ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
+               PERFORM SESSION-ATTACH
            ELSE
-               IF WS-ARG2 = "--kill"
-                   ACCEPT WS-ID FROM ARGUMENT-VALUE
-                   PERFORM SESSION-KILL
-               ELSE
-                   DISPLAY "Error: Use --list or --kill ID"
-                       UPON SYSERR
-                   MOVE 1 TO RETURN-CODE
-               END-IF
+               PERFORM PARSE-SESSION-CREATE-ARGS
+               PERFORM SESSION-CREATE
            END-IF.
 
        HANDLE-SERVICE.
       * Get API key
-           ACCEPT WS-API-KEY FROM ENVIRONMENT "UNSANDBOX_API_KEY".
+           PERFORM RESOLVE-API-KEY.
            IF WS-API-KEY = SPACES
                DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
                MOVE 1 TO RETURN-CODE
@@ -187,37 +603,82 @@
            MOVE SPACES TO WS-DOMAINS.
            MOVE SPACES TO WS-SERVICE-TYPE.
            MOVE SPACES TO WS-BOOTSTRAP.
+           MOVE SPACES TO WS-BOOTSTRAP-FILE.
+           MOVE SPACES TO WS-SVC-ENVS.
+           MOVE SPACES TO WS-SVC-ENV-FILE.
+           MOVE SPACES TO WS-ENV-ACTION.
+           MOVE SPACES TO WS-ENV-TARGET.
 
       * Parse service arguments
-           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE.
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
 
            IF WS-ARG2 = "-l" OR WS-ARG2 = "--list"
+               PERFORM PARSE-SERVICE-LIST-ARGS
                PERFORM SERVICE-LIST
+           ELSE IF WS-ARG2 = "env"
+               ACCEPT WS-ENV-ACTION FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ENV-ACTION
+               END-ACCEPT
+               ACCEPT WS-ENV-TARGET FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ENV-TARGET
+               END-ACCEPT
+               PERFORM PARSE-SERVICE-ENV-ARGS
+               PERFORM SERVICE-ENV
            ELSE IF WS-ARG2 = "--info"
                ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
                PERFORM SERVICE-INFO
            ELSE IF WS-ARG2 = "--logs"
                ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
                PERFORM SERVICE-LOGS
            ELSE IF WS-ARG2 = "--freeze"
                ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
                PERFORM SERVICE-SLEEP
            ELSE IF WS-ARG2 = "--unfreeze"
                ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
                PERFORM SERVICE-WAKE
            ELSE IF WS-ARG2 = "--destroy"
                ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
                PERFORM SERVICE-DESTROY
            ELSE IF WS-ARG2 = "--dump-bootstrap"
                ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
                PERFORM SERVICE-DUMP-BOOTSTRAP
+           ELSE IF WS-ARG2 = "--resize"
+               ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
+               PERFORM PARSE-SERVICE-RESIZE-ARGS
+               PERFORM SERVICE-RESIZE
+           ELSE IF WS-ARG2 = "--autoscale"
+               ACCEPT WS-ID FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ID
+               END-ACCEPT
+               PERFORM PARSE-SERVICE-AUTOSCALE-ARGS
+               PERFORM SERVICE-AUTOSCALE
            ELSE IF WS-ARG2 = "--name"
                ACCEPT WS-NAME FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-NAME
+               END-ACCEPT
                PERFORM PARSE-SERVICE-CREATE-ARGS
                PERFORM SERVICE-CREATE
            ELSE
                DISPLAY "Error: Use --list, --info, --logs, "
-                   "--freeze, --unfreeze, --destroy, --dump-bootstrap, or --name" UPON SYSERR
+                   "--freeze, --unfreeze, --destroy, --resize, "
+                   "--autoscale, --dump-bootstrap, env, or --name"
+                   UPON SYSERR
                MOVE 1 TO RETURN-CODE
            END-IF.
 
@@ -233,6 +694,7 @@
            END-PERFORM.
 
            IF WS-DOT-POS = 0
+               MOVE SPACES TO WS-EXTENSION
                MOVE "unknown" TO WS-LANGUAGE
            ELSE
                COMPUTE WS-I = WS-LEN - WS-DOT-POS + 1
@@ -260,11 +722,133 @@
                END-EVALUATE
            END-IF.
 
+           IF WS-LANGUAGE = "unknown"
+               PERFORM DETECT-LANGUAGE-FROM-SHEBANG
+           END-IF.
+
+           IF WS-LANGUAGE = "unknown"
+               PERFORM DETECT-LANGUAGE-FROM-CACHE
+           END-IF.
+
+       DETECT-LANGUAGE-FROM-CACHE.
+      * Last resort before giving up: consult the locally cached
+      * extension map (un.cob languages --refresh) so new runtimes the
+      * API adds don't require a hand-edit of the EVALUATE table above
+           STRING "grep -h '^" FUNCTION TRIM(WS-EXTENSION) "=' "
+               FUNCTION TRIM(WS-LANG-CACHE-PATH)
+               " 2>/dev/null | tail -1 | cut -d= -f2- > "
+               FUNCTION TRIM(WS-LANG-LOOKUP-PATH)
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+           OPEN INPUT LANG-LOOKUP-FILE.
+           READ LANG-LOOKUP-FILE
+               AT END CONTINUE
+               NOT AT END
+                   IF LANG-LOOKUP-LINE NOT = SPACES
+                       MOVE LANG-LOOKUP-LINE TO WS-LANGUAGE
+                   END-IF
+           END-READ.
+           CLOSE LANG-LOOKUP-FILE.
+
+       DETECT-LANGUAGE-FROM-SHEBANG.
+      * Extension didn't match anything; peek at the first line for a
+      * #!/usr/bin/env-style interpreter hint before giving up
+           MOVE SPACES TO WS-SHEBANG-LINE.
+           OPEN INPUT SOURCE-FILE.
+           READ SOURCE-FILE
+               AT END CONTINUE
+               NOT AT END MOVE SOURCE-LINE TO WS-SHEBANG-LINE
+           END-READ.
+           CLOSE SOURCE-FILE.
+
+           IF WS-SHEBANG-LINE(1:2) = "#!"
+               PERFORM SPLIT-INTERPRETER-FROM-SHEBANG
+               PERFORM MATCH-INTERPRETER-NAME
+           END-IF.
+
+       SPLIT-INTERPRETER-FROM-SHEBANG.
+      * Take the token after the last "/" (handles both
+      * #!/usr/bin/python3 and #!/usr/bin/env python3 forms), then if
+      * that leaves an env-style "env python3" take the last word
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SHEBANG-LINE))
+               TO WS-LEN.
+           MOVE 0 TO WS-SLASH-POS.
+           PERFORM VARYING WS-I FROM WS-LEN BY -1
+               UNTIL WS-I < 1 OR WS-SLASH-POS > 0
+               IF WS-SHEBANG-LINE(WS-I:1) = "/"
+                   MOVE WS-I TO WS-SLASH-POS
+               END-IF
+           END-PERFORM.
+
+           IF WS-SLASH-POS = 0
+               MOVE FUNCTION TRIM(WS-SHEBANG-LINE) TO WS-INTERP
+           ELSE
+               COMPUTE WS-J = WS-LEN - WS-SLASH-POS
+               MOVE WS-SHEBANG-LINE(WS-SLASH-POS + 1:WS-J)
+                   TO WS-INTERP
+           END-IF.
+
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INTERP)) TO WS-LEN.
+           MOVE 0 TO WS-SPACE-POS.
+           PERFORM VARYING WS-I FROM WS-LEN BY -1
+               UNTIL WS-I < 1 OR WS-SPACE-POS > 0
+               IF WS-INTERP(WS-I:1) = SPACE
+                   MOVE WS-I TO WS-SPACE-POS
+               END-IF
+           END-PERFORM.
+
+           IF WS-SPACE-POS > 0
+               COMPUTE WS-J = WS-LEN - WS-SPACE-POS
+               MOVE WS-INTERP(WS-SPACE-POS + 1:WS-J) TO WS-INTERP
+           END-IF.
+
+      * Strip a trailing version, e.g. python3 -> python and
+      * python3.11 -> python; digits and dots both fall away so a
+      * multi-part version number doesn't stop the scan early
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INTERP)) TO WS-LEN.
+           PERFORM VARYING WS-LEN FROM WS-LEN BY -1
+               UNTIL WS-LEN < 1
+                   OR (WS-INTERP(WS-LEN:1) NOT NUMERIC
+                       AND WS-INTERP(WS-LEN:1) NOT = ".")
+               CONTINUE
+           END-PERFORM.
+           IF WS-LEN > 0
+               MOVE WS-INTERP(1:WS-LEN) TO WS-INTERP
+           END-IF.
+
+       MATCH-INTERPRETER-NAME.
+           EVALUATE FUNCTION TRIM(WS-INTERP)
+               WHEN "python"  MOVE "python"     TO WS-LANGUAGE
+               WHEN "ruby"    MOVE "ruby"       TO WS-LANGUAGE
+               WHEN "node"    MOVE "javascript" TO WS-LANGUAGE
+               WHEN "bash"    MOVE "bash"       TO WS-LANGUAGE
+               WHEN "sh"      MOVE "bash"       TO WS-LANGUAGE
+               WHEN "perl"    MOVE "perl"       TO WS-LANGUAGE
+               WHEN "php"     MOVE "php"        TO WS-LANGUAGE
+               WHEN "lua"     MOVE "lua"        TO WS-LANGUAGE
+               WHEN OTHER     CONTINUE
+           END-EVALUATE.
+
        MAKE-EXECUTE-REQUEST.
-      * Get public/secret keys with fallback
+      * Get public/secret keys, falling back to env, then config file
            ACCEPT WS-PUBLIC-KEY FROM ENVIRONMENT "UNSANDBOX_PUBLIC_KEY".
+           IF WS-PUBLIC-KEY = SPACES
+               MOVE "UNSANDBOX_PUBLIC_KEY" TO WS-CONFIG-KEY-NAME
+               PERFORM READ-CONFIG-VALUE
+               MOVE WS-CONFIG-VALUE TO WS-PUBLIC-KEY
+           END-IF.
+
            IF WS-PUBLIC-KEY NOT = SPACES
-               ACCEPT WS-SECRET-KEY FROM ENVIRONMENT "UNSANDBOX_SECRET_KEY"
+               ACCEPT WS-SECRET-KEY
+                   FROM ENVIRONMENT "UNSANDBOX_SECRET_KEY"
+               IF WS-SECRET-KEY = SPACES
+                   MOVE "UNSANDBOX_SECRET_KEY" TO WS-CONFIG-KEY-NAME
+                   PERFORM READ-CONFIG-VALUE
+                   MOVE WS-CONFIG-VALUE TO WS-SECRET-KEY
+               END-IF
                IF WS-SECRET-KEY = SPACES
                    DISPLAY "Error: UNSANDBOX_SECRET_KEY not set"
                        UPON SYSERR
@@ -272,7 +856,8 @@
                    STOP RUN
                END-IF
            ELSE
-               ACCEPT WS-PUBLIC-KEY FROM ENVIRONMENT "UNSANDBOX_API_KEY"
+               PERFORM RESOLVE-API-KEY
+               MOVE WS-API-KEY TO WS-PUBLIC-KEY
                IF WS-PUBLIC-KEY = SPACES
                    DISPLAY "Error: UNSANDBOX_PUBLIC_KEY/SECRET_KEY or "
                        "UNSANDBOX_API_KEY not set" UPON SYSERR
@@ -283,24 +868,115 @@
            END-IF.
 
       * Build curl command using shell with HMAC signature
+      * Retries transient (5xx/connect) failures with backoff before
+      * giving up; a 401 with an expired/invalid timestamp is not
+      * transient so it is reported immediately.
+      * Cleared first since batch mode reuses this buffer across
+      * files of varying command length.
+           MOVE SPACES TO WS-CURL-CMD.
+      * Correct for clock skew up front using the server's own Date
+      * header rather than waiting for a 401 and just printing NTP
+      * advice; falls back to the local clock if the probe fails
            STRING "TS=$(date +%s); "
-               "BODY=$(jq -Rs '{language: """
+               "SRVDATE=$(curl -sI --max-time 30 --connect-timeout 10 "
+               "https://api.unsandbox.com/ "
+               "2>/dev/null | grep -i '^Date:' | head -1 | "
+               "cut -d' ' -f2-); "
+               "if [ -n ""$SRVDATE"" ]; then "
+               "SRVTS=$(date -d ""$SRVDATE"" +%s 2>/dev/null); "
+               "[ -n ""$SRVTS"" ] && TS=$SRVTS; "
+               "fi; "
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+      * Program stdin: an explicit --stdin file wins, otherwise
+      * capture whatever is piped into un.cob itself
+           IF WS-STDIN-FILE NOT = SPACES
+               STRING FUNCTION TRIM(WS-CURL-CMD)
+                   "STDINFILE='" FUNCTION TRIM(WS-STDIN-FILE) "'; "
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           ELSE
+               STRING FUNCTION TRIM(WS-CURL-CMD)
+                   "STDINFILE=''; "
+                   "if [ ! -t 0 ]; then "
+                   "STDINFILE=/tmp/unsandbox_stdin_$$; "
+                   "cat > ""$STDINFILE""; fi; "
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           END-IF.
+
+      * Program argv (after a bare --) is percent-encoded per-value by
+      * PERCENT-ENCODE-ARG before being comma-joined, so a value that
+      * itself contains a comma round-trips correctly; jq below splits
+      * on the comma and then undoes that encoding
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "ARGVCSV='" FUNCTION TRIM(WS-PROGRAM-ARGS) "'; "
+               "TIMEOUTSECS='" FUNCTION TRIM(WS-TIMEOUT-SECS) "'; "
+               "STDINSRC=""$STDINFILE""; "
+               "[ -z ""$STDINSRC"" ] && STDINSRC=/dev/null; "
+               "BODY=$(jq -nc --arg language """
                FUNCTION TRIM(WS-LANGUAGE)
-               """, code: .}' < '"
-               FUNCTION TRIM(WS-FILENAME)
-               "'); "
-               "SIG=$(echo -n \"$TS:POST:/execute:$BODY\" | "
+               """ --rawfile code '" FUNCTION TRIM(WS-FILENAME)
+               "' --rawfile stdin ""$STDINSRC"" "
+               "--arg argvcsv ""$ARGVCSV"" "
+               "--arg timeout ""$TIMEOUTSECS"" "
+               "'{language:$language, code:$code} "
+               "+ (if $stdin != " """" """" " then {stdin:$stdin} "
+               "else {} end) "
+               "+ (if $argvcsv != " """" """" " then {args: "
+               "($argvcsv | split("""","""") | "
+               "map(gsub(""%2C"";"","") | gsub(""%25"";""%"")))} "
+               "else {} end) "
+               "+ (if $timeout != " """" """" " then "
+               "{timeout: ($timeout | tonumber)} else {} end)'); "
+               "case ""$STDINFILE"" in "
+               "/tmp/unsandbox_stdin_*) rm -f ""$STDINFILE"";; esac; "
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "SIG=$(echo -n ""$TS:POST:/execute:$BODY"" | "
                "openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
-               "curl -s -X POST https://api.unsandbox.com/execute "
+               "ATTEMPT=0; MAXATT=3; "
+               "until [ ""$ATTEMPT"" -ge ""$MAXATT"" ]; do "
+               "HTTP=$(curl -s --max-time 30 --connect-timeout 10 -o "
+               "/tmp/unsandbox_resp.json "
+               "-w '%{http_code}' -X POST "
+               "https://api.unsandbox.com/execute "
                "-H 'Content-Type: application/json' "
                "-H 'Authorization: Bearer "
                FUNCTION TRIM(WS-PUBLIC-KEY)
                "' "
                "-H 'X-Timestamp: '$TS "
                "-H 'X-Signature: '$SIG "
-               "--data-binary \"$BODY\" -o /tmp/unsandbox_resp.json; "
+               "--data-binary ""$BODY""); "
+               "ATTEMPT=$((ATTEMPT+1)); "
+               "if [ ""$HTTP"" != ""000"" ] && "
+               "[ ""$HTTP"" -lt 500 ] 2>/dev/null; then break; fi; "
+               "[ ""$ATTEMPT"" -ge ""$MAXATT"" ] && break; "
+               "echo 'Transient error (HTTP '""$HTTP""'), "
+               "retrying...' >&2; "
+               "sleep $((ATTEMPT * 2)); "
+               "done; "
+               "if [ ""$HTTP"" = ""000"" ] || "
+               "[ ""$HTTP"" -ge 500 ] 2>/dev/null; then "
+               "echo 'Request failed after '""$ATTEMPT""' "
+               "attempt(s) (HTTP '""$HTTP""')' >&2; "
+               "rm -f /tmp/unsandbox_resp.json; exit 1; "
+               "fi; "
+               "if [ ""$HTTP"" = ""401"" ] && "
+               "grep -qiE 'expired|invalid' "
+               "/tmp/unsandbox_resp.json 2>/dev/null; then "
+               "echo 'Request rejected: timestamp still out of "
+               "range after correcting to the server clock "
+               "(' ""$TS"" '). The server and this signature used "
+               "different clocks - check for a slow/fast local "
+               "clock or a proxy delaying the request.' >&2; "
+               "rm -f /tmp/unsandbox_resp.json; exit 1; "
+               "fi; "
                "jq -r '.stdout // empty' /tmp/unsandbox_resp.json | "
                "sed 's/^/\x1b[34m/' | sed 's/$/\x1b[0m/'; "
                "jq -r '.stderr // empty' /tmp/unsandbox_resp.json | "
@@ -314,19 +990,246 @@
 
            MOVE WS-EXIT-CODE TO RETURN-CODE.
 
-       SESSION-LIST.
-           STRING "curl -s -X GET https://api.unsandbox.com/sessions "
-               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
-               "' | jq -r '.sessions[] | "
-               '"\(.id) \(.shell) \(.status) \(.created_at)"'' "
-               "2>/dev/null || echo 'No active sessions'"
+       MAKE-PROJECT-REQUEST.
+      * Same signed-request shape as MAKE-EXECUTE-REQUEST, but the
+      * body carries the whole --entrypoint dir as a tar/base64
+      * archive under "project" instead of a single file under "code"
+           ACCEPT WS-PUBLIC-KEY FROM ENVIRONMENT "UNSANDBOX_PUBLIC_KEY".
+           IF WS-PUBLIC-KEY = SPACES
+               MOVE "UNSANDBOX_PUBLIC_KEY" TO WS-CONFIG-KEY-NAME
+               PERFORM READ-CONFIG-VALUE
+               MOVE WS-CONFIG-VALUE TO WS-PUBLIC-KEY
+           END-IF.
+
+           IF WS-PUBLIC-KEY NOT = SPACES
+               ACCEPT WS-SECRET-KEY
+                   FROM ENVIRONMENT "UNSANDBOX_SECRET_KEY"
+               IF WS-SECRET-KEY = SPACES
+                   MOVE "UNSANDBOX_SECRET_KEY" TO WS-CONFIG-KEY-NAME
+                   PERFORM READ-CONFIG-VALUE
+                   MOVE WS-CONFIG-VALUE TO WS-SECRET-KEY
+               END-IF
+               IF WS-SECRET-KEY = SPACES
+                   DISPLAY "Error: UNSANDBOX_SECRET_KEY not set"
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           ELSE
+               MOVE WS-API-KEY TO WS-PUBLIC-KEY
+               MOVE WS-PUBLIC-KEY TO WS-SECRET-KEY
+           END-IF.
+
+           MOVE SPACES TO WS-CURL-CMD.
+           STRING "TS=$(date +%s); "
+               "SRVDATE=$(curl -sI --max-time 30 --connect-timeout 10 "
+               "https://api.unsandbox.com/ "
+               "2>/dev/null | grep -i '^Date:' | head -1 | "
+               "cut -d' ' -f2-); "
+               "if [ -n ""$SRVDATE"" ]; then "
+               "SRVTS=$(date -d ""$SRVDATE"" +%s 2>/dev/null); "
+               "[ -n ""$SRVTS"" ] && TS=$SRVTS; "
+               "fi; "
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+      * Tar the directory and base64-encode it into a scratch file so
+      * jq can slurp it as --rawfile the same way WS-FILENAME is
+      * slurped as --rawfile code in MAKE-EXECUTE-REQUEST
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "PROJDIR='" FUNCTION TRIM(WS-PROJECT-DIR) "'; "
+               "if [ ! -d ""$PROJDIR"" ]; then "
+               "echo 'Error: not a directory: '""$PROJDIR"" >&2; "
+               "exit 1; fi; "
+               "PROJFILE=/tmp/unsandbox_project_$$.b64; "
+               "tar -C ""$PROJDIR"" -czf - . | base64 -w0 "
+               "> ""$PROJFILE""; "
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "ENTRYPOINT='" FUNCTION TRIM(WS-ENTRYPOINT) "'; "
+               "TIMEOUTSECS='" FUNCTION TRIM(WS-TIMEOUT-SECS) "'; "
+               "BODY=$(jq -nc --arg language """
+               FUNCTION TRIM(WS-LANGUAGE)
+               """ --rawfile project ""$PROJFILE"" "
+               "--arg entrypoint ""$ENTRYPOINT"" "
+               "--arg timeout ""$TIMEOUTSECS"" "
+               "'{language:$language, project:$project} "
+               "+ (if $entrypoint != " """" """" " then "
+               "{entrypoint:$entrypoint} else {} end) "
+               "+ (if $timeout != " """" """" " then "
+               "{timeout: ($timeout | tonumber)} else {} end)'); "
+               "rm -f ""$PROJFILE""; "
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "SIG=$(echo -n ""$TS:POST:/execute:$BODY"" | "
+               "openssl dgst -sha256 -hmac '"
+               FUNCTION TRIM(WS-SECRET-KEY)
+               "' | cut -d' ' -f2); "
+               "ATTEMPT=0; MAXATT=3; "
+               "until [ ""$ATTEMPT"" -ge ""$MAXATT"" ]; do "
+               "HTTP=$(curl -s --max-time 30 --connect-timeout 10 -o "
+               "/tmp/unsandbox_resp.json "
+               "-w '%{http_code}' -X POST "
+               "https://api.unsandbox.com/execute "
+               "-H 'Content-Type: application/json' "
+               "-H 'Authorization: Bearer "
+               FUNCTION TRIM(WS-PUBLIC-KEY)
+               "' "
+               "-H 'X-Timestamp: '$TS "
+               "-H 'X-Signature: '$SIG "
+               "--data-binary ""$BODY""); "
+               "ATTEMPT=$((ATTEMPT+1)); "
+               "if [ ""$HTTP"" != ""000"" ] && "
+               "[ ""$HTTP"" -lt 500 ] 2>/dev/null; then break; fi; "
+               "[ ""$ATTEMPT"" -ge ""$MAXATT"" ] && break; "
+               "echo 'Transient error (HTTP '""$HTTP""'), "
+               "retrying...' >&2; "
+               "sleep $((ATTEMPT * 2)); "
+               "done; "
+               "if [ ""$HTTP"" = ""000"" ] || "
+               "[ ""$HTTP"" -ge 500 ] 2>/dev/null; then "
+               "echo 'Request failed after '""$ATTEMPT""' "
+               "attempt(s) (HTTP '""$HTTP""')' >&2; "
+               "rm -f /tmp/unsandbox_resp.json; exit 1; "
+               "fi; "
+               "if [ ""$HTTP"" = ""401"" ] && "
+               "grep -qiE 'expired|invalid' "
+               "/tmp/unsandbox_resp.json 2>/dev/null; then "
+               "echo 'Request rejected: timestamp still out of "
+               "range after correcting to the server clock "
+               "(' ""$TS"" '). The server and this signature used "
+               "different clocks - check for a slow/fast local "
+               "clock or a proxy delaying the request.' >&2; "
+               "rm -f /tmp/unsandbox_resp.json; exit 1; "
+               "fi; "
+               "jq -r '.stdout // empty' /tmp/unsandbox_resp.json | "
+               "sed 's/^/\x1b[34m/' | sed 's/$/\x1b[0m/'; "
+               "jq -r '.stderr // empty' /tmp/unsandbox_resp.json | "
+               "sed 's/^/\x1b[31m/' | sed 's/$/\x1b[0m/' >&2; "
+               "rm -f /tmp/unsandbox_resp.json"
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
+           CALL "SYSTEM" USING WS-CURL-CMD
+               RETURNING WS-EXIT-CODE.
+
+           MOVE WS-EXIT-CODE TO RETURN-CODE.
+
+       BUILD-LIST-QUERY.
+      * Shared by session/service listing: turns optional --page,
+      * --limit, --status and --type values into a query-string
+      * suffix, or blanks it out when none were given. Session listing
+      * never sets WS-LIST-STATUS/WS-LIST-TYPE so those two clauses
+      * are effectively service-only without needing a separate
+      * query builder.
+           MOVE SPACES TO WS-LIST-QUERY.
+           IF WS-PAGE NOT = SPACES
+               STRING "?page=" FUNCTION TRIM(WS-PAGE)
+                   DELIMITED BY SIZE INTO WS-LIST-QUERY
+               END-STRING
+           END-IF.
+           IF WS-LIMIT NOT = SPACES
+               IF WS-LIST-QUERY NOT = SPACES
+                   STRING FUNCTION TRIM(WS-LIST-QUERY)
+                       "&limit=" FUNCTION TRIM(WS-LIMIT)
+                       DELIMITED BY SIZE INTO WS-LIST-QUERY
+                   END-STRING
+               ELSE
+                   STRING "?limit=" FUNCTION TRIM(WS-LIMIT)
+                       DELIMITED BY SIZE INTO WS-LIST-QUERY
+                   END-STRING
+               END-IF
+           END-IF.
+           IF WS-LIST-STATUS NOT = SPACES
+               IF WS-LIST-QUERY NOT = SPACES
+                   STRING FUNCTION TRIM(WS-LIST-QUERY)
+                       "&status=" FUNCTION TRIM(WS-LIST-STATUS)
+                       DELIMITED BY SIZE INTO WS-LIST-QUERY
+                   END-STRING
+               ELSE
+                   STRING "?status=" FUNCTION TRIM(WS-LIST-STATUS)
+                       DELIMITED BY SIZE INTO WS-LIST-QUERY
+                   END-STRING
+               END-IF
+           END-IF.
+           IF WS-LIST-TYPE NOT = SPACES
+               IF WS-LIST-QUERY NOT = SPACES
+                   STRING FUNCTION TRIM(WS-LIST-QUERY)
+                       "&type=" FUNCTION TRIM(WS-LIST-TYPE)
+                       DELIMITED BY SIZE INTO WS-LIST-QUERY
+                   END-STRING
+               ELSE
+                   STRING "?type=" FUNCTION TRIM(WS-LIST-TYPE)
+                       DELIMITED BY SIZE INTO WS-LIST-QUERY
+                   END-STRING
+               END-IF
+           END-IF.
+
+       PARSE-SESSION-LIST-ARGS.
+      * --json switches SESSION-LIST to raw JSON output instead of the
+      * formatted id/shell/status/created_at line; --page/--limit are
+      * passed through to the API as query params
+           MOVE "N" TO WS-JSON-FLAG.
+           MOVE SPACES TO WS-PAGE.
+           MOVE SPACES TO WS-LIMIT.
+           MOVE SPACES TO WS-LIST-STATUS.
+           MOVE SPACES TO WS-LIST-TYPE.
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG3 = SPACES
+               IF WS-ARG3 = "--json"
+                   MOVE "Y" TO WS-JSON-FLAG
+               ELSE IF WS-ARG3 = "--page"
+                   ACCEPT WS-PAGE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-PAGE
+                   END-ACCEPT
+               ELSE IF WS-ARG3 = "--limit"
+                   ACCEPT WS-LIMIT FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-LIMIT
+                   END-ACCEPT
+               END-IF
+               ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG3
+               END-ACCEPT
+           END-PERFORM.
+           PERFORM BUILD-LIST-QUERY.
+
+       SESSION-LIST.
+           IF WS-JSON-FLAG = "Y"
+               STRING "curl -s --max-time 30 --connect-timeout 10 -X "
+               "GET "
+                   "https://api.unsandbox.com/sessions"
+                   FUNCTION TRIM(WS-LIST-QUERY) " "
+                   "-H 'Authorization: Bearer "
+                   FUNCTION TRIM(WS-API-KEY) "' "
+                   "| jq '.sessions'"
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           ELSE
+               STRING "curl -s --max-time 30 --connect-timeout 10 -X "
+               "GET "
+                   "https://api.unsandbox.com/sessions"
+                   FUNCTION TRIM(WS-LIST-QUERY) " "
+                   "-H 'Authorization: Bearer "
+                   FUNCTION TRIM(WS-API-KEY)
+                   "' | jq -r '.sessions[] | """
+                   "\(.id) \(.shell) \(.status) \(.created_at)"
+                   """' "
+                   "2>/dev/null || echo 'No active sessions'"
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           END-IF.
+
            CALL "SYSTEM" USING WS-CURL-CMD.
 
        SESSION-KILL.
-           STRING "curl -s -X DELETE "
+           STRING "curl -s --max-time 30 --connect-timeout 10 "
+               "-X DELETE "
                "https://api.unsandbox.com/sessions/"
                FUNCTION TRIM(WS-ID) " "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
@@ -338,19 +1241,160 @@
 
            CALL "SYSTEM" USING WS-CURL-CMD.
 
-       SERVICE-LIST.
-           STRING "curl -s -X GET https://api.unsandbox.com/services "
+       PARSE-SESSION-CREATE-ARGS.
+      * -f <file> may repeat; collect a comma-separated list to embed
+      * as base64 input_files on the new session
+           MOVE SPACES TO WS-INPUT-FILES.
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG3 = SPACES
+               IF WS-ARG3 = "-f"
+                   ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-ARG3
+                   END-ACCEPT
+                   IF WS-INPUT-FILES NOT = SPACES
+                       STRING FUNCTION TRIM(WS-INPUT-FILES) ","
+                           FUNCTION TRIM(WS-ARG3)
+                           DELIMITED BY SIZE INTO WS-INPUT-FILES
+                       END-STRING
+                   ELSE
+                       MOVE WS-ARG3 TO WS-INPUT-FILES
+                   END-IF
+               END-IF
+               ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG3
+               END-ACCEPT
+           END-PERFORM.
+
+       SESSION-CREATE.
+      * Build curl command for session creation; any -f input files
+      * are base64-embedded into an input_files array in the body
+           MOVE SPACES TO WS-CURL-CMD.
+           IF WS-INPUT-FILES NOT = SPACES
+               STRING "FILELIST='" FUNCTION TRIM(WS-INPUT-FILES) "'; "
+                   "OLDIFS=""$IFS""; IFS=','; INPUT_FILES=''; "
+                   "for f in $FILELIST; do IFS=""$OLDIFS""; "
+                   "b64=$(base64 -w0 ""$f"" 2>/dev/null || "
+                   "base64 ""$f""); "
+                   "name=$(basename ""$f""); "
+                   "if [ -n ""$INPUT_FILES"" ]; then "
+                   "INPUT_FILES=""$INPUT_FILES,""; fi; "
+                   "INPUT_FILES=""$INPUT_FILES{\""filename\"":"
+                   "\""$name\"",\""content\"":\""$b64\""}""; "
+                   "IFS=','; done; IFS=""$OLDIFS""; "
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           END-IF.
+
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "if [ -n ""$INPUT_FILES"" ]; then "
+               "JSON='{""shell"":""bash"",""input_files"":['"
+               """$INPUT_FILES""']}'; "
+               "else JSON='{""shell"":""bash""}'; fi; "
+               "RESP=$(curl -s --max-time 30 --connect-timeout 10 -X "
+               "POST "
+               "https://api.unsandbox.com/sessions "
+               "-H 'Content-Type: application/json' "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' -d ""$JSON""); "
+               "ID=$(echo ""$RESP"" | jq -r '.id'); "
+               "echo ""$ID""; "
+               "echo -e '\x1b[33mSession created. Attach with: "
+               "un.cob session --attach '""$ID""'\x1b[0m'"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       SESSION-ATTACH.
+      * Open an interactive shell into a running (or just-created)
+      * session over its websocket; requires the websocat utility
+           STRING "if ! command -v websocat >/dev/null 2>&1; then "
+               "echo 'Error: websocat is required for session "
+               "attach (https://github.com/vi/websocat)' >&2; "
+               "exit 1; fi; "
+               "websocat -t - 'wss://api.unsandbox.com/sessions/"
+               FUNCTION TRIM(WS-ID)
+               "/attach' "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
-               "' | jq -r '.services[] | "
-               '"\(.id) \(.name) \(.status)"'' "
-               "2>/dev/null || echo 'No services'"
+               "'"
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
+           CALL "SYSTEM" USING WS-CURL-CMD
+               RETURNING WS-EXIT-CODE.
+
+           MOVE WS-EXIT-CODE TO RETURN-CODE.
+
+       PARSE-SERVICE-LIST-ARGS.
+      * --json switches SERVICE-LIST to raw JSON output instead of the
+      * formatted id/name/status line; --page/--limit/--status/--type
+      * are all passed through to the API as query params
+           MOVE "N" TO WS-JSON-FLAG.
+           MOVE SPACES TO WS-PAGE.
+           MOVE SPACES TO WS-LIMIT.
+           MOVE SPACES TO WS-LIST-STATUS.
+           MOVE SPACES TO WS-LIST-TYPE.
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG3 = SPACES
+               IF WS-ARG3 = "--json"
+                   MOVE "Y" TO WS-JSON-FLAG
+               ELSE IF WS-ARG3 = "--page"
+                   ACCEPT WS-PAGE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-PAGE
+                   END-ACCEPT
+               ELSE IF WS-ARG3 = "--limit"
+                   ACCEPT WS-LIMIT FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-LIMIT
+                   END-ACCEPT
+               ELSE IF WS-ARG3 = "--status"
+                   ACCEPT WS-LIST-STATUS FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-LIST-STATUS
+                   END-ACCEPT
+               ELSE IF WS-ARG3 = "--type"
+                   ACCEPT WS-LIST-TYPE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-LIST-TYPE
+                   END-ACCEPT
+               END-IF
+               ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG3
+               END-ACCEPT
+           END-PERFORM.
+           PERFORM BUILD-LIST-QUERY.
+
+       SERVICE-LIST.
+           IF WS-JSON-FLAG = "Y"
+               STRING "curl -s --max-time 30 --connect-timeout 10 -X "
+               "GET "
+                   "https://api.unsandbox.com/services"
+                   FUNCTION TRIM(WS-LIST-QUERY) " "
+                   "-H 'Authorization: Bearer "
+                   FUNCTION TRIM(WS-API-KEY) "' "
+                   "| jq '.services'"
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           ELSE
+               STRING "curl -s --max-time 30 --connect-timeout 10 -X "
+               "GET "
+                   "https://api.unsandbox.com/services"
+                   FUNCTION TRIM(WS-LIST-QUERY) " "
+                   "-H 'Authorization: Bearer "
+                   FUNCTION TRIM(WS-API-KEY)
+                   "' | jq -r '.services[] | """
+                   "\(.id) \(.name) \(.status)"
+                   """' "
+                   "2>/dev/null || echo 'No services'"
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           END-IF.
+
            CALL "SYSTEM" USING WS-CURL-CMD.
 
        SERVICE-INFO.
-           STRING "curl -s -X GET "
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X GET "
                "https://api.unsandbox.com/services/"
                FUNCTION TRIM(WS-ID) " "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
@@ -361,7 +1405,7 @@
            CALL "SYSTEM" USING WS-CURL-CMD.
 
        SERVICE-LOGS.
-           STRING "curl -s -X GET "
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X GET "
                "https://api.unsandbox.com/services/"
                FUNCTION TRIM(WS-ID) "/logs "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
@@ -372,7 +1416,7 @@
            CALL "SYSTEM" USING WS-CURL-CMD.
 
        SERVICE-SLEEP.
-           STRING "curl -s -X POST "
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X POST "
                "https://api.unsandbox.com/services/"
                FUNCTION TRIM(WS-ID) "/sleep "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
@@ -385,7 +1429,7 @@
            CALL "SYSTEM" USING WS-CURL-CMD.
 
        SERVICE-WAKE.
-           STRING "curl -s -X POST "
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X POST "
                "https://api.unsandbox.com/services/"
                FUNCTION TRIM(WS-ID) "/wake "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
@@ -398,7 +1442,8 @@
            CALL "SYSTEM" USING WS-CURL-CMD.
 
        SERVICE-DESTROY.
-           STRING "curl -s -X DELETE "
+           STRING "curl -s --max-time 30 --connect-timeout 10 "
+               "-X DELETE "
                "https://api.unsandbox.com/services/"
                FUNCTION TRIM(WS-ID) " "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
@@ -412,28 +1457,33 @@
 
        SERVICE-DUMP-BOOTSTRAP.
       * Check if WS-ARG3 contains --dump-file argument
-           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE.
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
            MOVE SPACES TO WS-BOOTSTRAP.
            IF WS-ARG3 = "--dump-file"
                ACCEPT WS-BOOTSTRAP FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-BOOTSTRAP
+               END-ACCEPT
            END-IF.
 
            STRING "echo 'Fetching bootstrap script from "
                FUNCTION TRIM(WS-ID) "...' >&2; "
-               "RESP=$(curl -s -X POST "
+               "RESP=$(curl -s --max-time 30 --connect-timeout 10 -X "
+               "POST "
                "https://api.unsandbox.com/services/"
                FUNCTION TRIM(WS-ID) "/execute "
                "-H 'Content-Type: application/json' "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
-               "' -d '{\"command\":\"cat /tmp/bootstrap.sh\"}'); "
-               "STDOUT=$(echo \"$RESP\" | jq -r '.stdout // empty'); "
-               "if [ -n \"$STDOUT\" ]; then "
+               "' -d '{\""command\"":\""cat /tmp/bootstrap.sh\""}'); "
+               "STDOUT=$(echo \""$RESP\"" | jq -r '.stdout // empty'); "
+               "if [ -n \""$STDOUT\"" ]; then "
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
            IF WS-BOOTSTRAP NOT = SPACES
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   "echo \"$STDOUT\" > '"
+                   "echo \""$STDOUT\"" > '"
                    FUNCTION TRIM(WS-BOOTSTRAP)
                    "' && chmod 755 '"
                    FUNCTION TRIM(WS-BOOTSTRAP)
@@ -443,7 +1493,7 @@
                END-STRING
            ELSE
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   "echo \"$STDOUT\"; "
+                   "echo \""$STDOUT\""; "
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            END-IF.
@@ -456,27 +1506,441 @@
 
            CALL "SYSTEM" USING WS-CURL-CMD.
 
+       PARSE-SERVICE-ENV-ARGS.
+      * -e KEY=VALUE may repeat; collect into WS-SVC-ENVS as real
+      * newline-separated lines so it can be dropped straight into a
+      * text/plain vault payload; --env-file names a local dotenv file
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG3 = SPACES
+               IF WS-ARG3 = "-e"
+                   ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-ARG3
+                   END-ACCEPT
+                   IF WS-SVC-ENVS NOT = SPACES
+                       STRING FUNCTION TRIM(WS-SVC-ENVS) X"0A"
+                           FUNCTION TRIM(WS-ARG3)
+                           DELIMITED BY SIZE INTO WS-SVC-ENVS
+                       END-STRING
+                   ELSE
+                       MOVE WS-ARG3 TO WS-SVC-ENVS
+                   END-IF
+               ELSE IF WS-ARG3 = "--env-file"
+                   ACCEPT WS-SVC-ENV-FILE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-SVC-ENV-FILE
+                   END-ACCEPT
+               END-IF
+               ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG3
+               END-ACCEPT
+           END-PERFORM.
+
+       SERVICE-ENV.
+      * Handle env subcommand (status/set/export/delete/diff)
+           IF WS-ENV-ACTION = "status"
+               PERFORM SERVICE-ENV-STATUS
+           ELSE IF WS-ENV-ACTION = "set"
+               PERFORM SERVICE-ENV-SET
+           ELSE IF WS-ENV-ACTION = "export"
+               PERFORM SERVICE-ENV-EXPORT
+           ELSE IF WS-ENV-ACTION = "delete"
+               PERFORM SERVICE-ENV-DELETE
+           ELSE IF WS-ENV-ACTION = "diff"
+               PERFORM SERVICE-ENV-DIFF
+           ELSE
+               DISPLAY "Error: Unknown env action: "
+                   FUNCTION TRIM(WS-ENV-ACTION) UPON SYSERR
+               DISPLAY "Usage: un.cob service env "
+                   "<status|set|export|delete|diff> <service_id>"
+                   UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       SERVICE-ENV-STATUS.
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X GET "
+               "https://api.unsandbox.com/services/"
+               FUNCTION TRIM(WS-ENV-TARGET) "/env "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' | jq ."
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       SERVICE-ENV-SET.
+      * -e pairs and --env-file lines (comments/blanks stripped) are
+      * merged into one newline-joined payload and PUT as text/plain,
+      * the same way the vault export below hands it back. The -e
+      * values reach the shell through a quoted heredoc rather than a
+      * double-quoted assignment so stray $(...) or backticks typed
+      * into a VALUE can never be run as a command.
+           STRING "ENV_CONTENT=$(cat <<'UNSANDBOX_ENV_EOF'"
+               X"0A" FUNCTION TRIM(WS-SVC-ENVS) X"0A"
+               "UNSANDBOX_ENV_EOF" X"0A" "); "
+               "ENVFILE='" FUNCTION TRIM(WS-SVC-ENV-FILE) "'; "
+               "if [ -n ""$ENVFILE"" ] && [ -f ""$ENVFILE"" ]; then "
+               "FILELINES=$(grep -vE '^#|^$' ""$ENVFILE""); "
+               "if [ -n ""$ENV_CONTENT"" ] && [ -n ""$FILELINES"" ]; "
+               "then ENV_CONTENT=""$ENV_CONTENT"
+               X"0A"
+               "$FILELINES""; "
+               "elif [ -n ""$FILELINES"" ]; then "
+               "ENV_CONTENT=""$FILELINES""; fi; fi; "
+               "if [ -z ""$ENV_CONTENT"" ]; then "
+               "echo -e '\x1b[31mError: No environment variables "
+               "to set\x1b[0m' >&2; exit 1; fi; "
+               "curl -s --max-time 30 --connect-timeout 10 -X PUT "
+               "'https://api.unsandbox.com/services/"
+               FUNCTION TRIM(WS-ENV-TARGET) "/env' "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' -H 'Content-Type: text/plain' "
+               "--data-binary ""$ENV_CONTENT"" | jq ."
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       SERVICE-ENV-EXPORT.
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X POST "
+               "https://api.unsandbox.com/services/"
+               FUNCTION TRIM(WS-ENV-TARGET) "/env/export "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' | jq -r '.content // empty'"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       SERVICE-ENV-DELETE.
+           STRING "curl -s --max-time 30 --connect-timeout 10 "
+               "-X DELETE "
+               "https://api.unsandbox.com/services/"
+               FUNCTION TRIM(WS-ENV-TARGET) "/env "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' >/dev/null && "
+               "echo -e '\x1b[32mVault deleted for: "
+               FUNCTION TRIM(WS-ENV-TARGET) "\x1b[0m'"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       SERVICE-ENV-DIFF.
+      * Export the remote vault to a scratch file and compare its keys
+      * against --env-file key-by-key so a stale local copy can't
+      * silently clobber a production vault via `env set`
+           IF WS-SVC-ENV-FILE = SPACES
+               DISPLAY "Error: env diff requires --env-file <path>"
+                   UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               STRING "RFILE=/tmp/unsandbox_env_remote_$$; "
+                   "LFILE='" FUNCTION TRIM(WS-SVC-ENV-FILE) "'; "
+                   "curl -s --max-time 30 --connect-timeout 10 -X POST "
+                   "https://api.unsandbox.com/services/"
+                   FUNCTION TRIM(WS-ENV-TARGET) "/env/export "
+                   "-H 'Authorization: Bearer "
+                   FUNCTION TRIM(WS-API-KEY)
+                   "' | jq -r '.content // empty' > ""$RFILE""; "
+                   "RKEYS=/tmp/unsandbox_env_rkeys_$$; "
+                   "LKEYS=/tmp/unsandbox_env_lkeys_$$; "
+                   "grep -vE '^#|^$' ""$RFILE"" | cut -d= -f1 | "
+                   "sort -u > ""$RKEYS""; "
+                   "grep -vE '^#|^$' ""$LFILE"" | cut -d= -f1 | "
+                   "sort -u > ""$LKEYS""; "
+                   "comm -23 ""$RKEYS"" ""$LKEYS"" | "
+                   "sed 's/^/REMOVED (only on server): /'; "
+                   "comm -13 ""$RKEYS"" ""$LKEYS"" | "
+                   "sed 's/^/ADDED (only in "
+                   FUNCTION TRIM(WS-SVC-ENV-FILE) "): /'; "
+                   "comm -12 ""$RKEYS"" ""$LKEYS"" | "
+                   "while read -r K; do "
+                   "RV=$(grep ""^$K="" ""$RFILE""); "
+                   "LV=$(grep ""^$K="" ""$LFILE""); "
+                   "[ ""$RV"" != ""$LV"" ] && "
+                   "echo ""CHANGED: $K""; done; "
+                   "rm -f ""$RFILE"" ""$RKEYS"" ""$LKEYS"""
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+
+               CALL "SYSTEM" USING WS-CURL-CMD
+           END-IF.
+
+       PARSE-SERVICE-RESIZE-ARGS.
+      * -v sets vCPU; -m optionally overrides the RAM that would
+      * otherwise be computed from it
+           MOVE 0 TO WS-VCPU.
+           MOVE 0 TO WS-RAM-OVERRIDE.
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG3 = SPACES
+               IF WS-ARG3 = "-v"
+                   ACCEPT WS-VCPU-STR FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-VCPU-STR
+                   END-ACCEPT
+                   MOVE FUNCTION NUMVAL(WS-VCPU-STR) TO WS-VCPU
+               ELSE IF WS-ARG3 = "-m"
+                   ACCEPT WS-RAM-STR FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-RAM-STR
+                   END-ACCEPT
+                   MOVE FUNCTION NUMVAL(WS-RAM-STR) TO WS-RAM-OVERRIDE
+               END-IF
+               ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG3
+               END-ACCEPT
+           END-PERFORM.
+
+       SERVICE-RESIZE.
+      * Validate vcpu
+           IF WS-VCPU < 1 OR WS-VCPU > 8
+               DISPLAY "Error: --resize requires -v N (1-8)"
+                   UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * RAM defaults to 2 GB per vCPU; -m overrides with an explicit
+      * value for workloads that don't fit that fixed ratio
+           IF WS-RAM-OVERRIDE > 0
+               MOVE WS-RAM-OVERRIDE TO WS-RAM
+           ELSE
+               COMPUTE WS-RAM = WS-VCPU * 2
+           END-IF.
+           MOVE WS-RAM TO WS-RAM-DISP.
+
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X PATCH "
+               "https://api.unsandbox.com/services/"
+               FUNCTION TRIM(WS-ID) " "
+               "-H 'Content-Type: application/json' "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' -d '{""vcpu"":" FUNCTION TRIM(WS-VCPU-STR)
+               ",""ram_gb"":" FUNCTION TRIM(WS-RAM-DISP) "}' "
+               ">/dev/null && "
+               "echo -e '\x1b[32mService resized to "
+               FUNCTION TRIM(WS-VCPU-STR) " vCPU, "
+               FUNCTION TRIM(WS-RAM-DISP) " GB RAM\x1b[0m'"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       PARSE-SERVICE-AUTOSCALE-ARGS.
+      * --min/--max bound the vCPU range SERVICE-AUTOSCALE is allowed
+      * to move the service within
+           MOVE SPACES TO WS-AUTOSCALE-MIN.
+           MOVE SPACES TO WS-AUTOSCALE-MAX.
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
+           PERFORM UNTIL WS-ARG3 = SPACES
+               IF WS-ARG3 = "--min"
+                   ACCEPT WS-AUTOSCALE-MIN FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-AUTOSCALE-MIN
+                   END-ACCEPT
+               ELSE IF WS-ARG3 = "--max"
+                   ACCEPT WS-AUTOSCALE-MAX FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-AUTOSCALE-MAX
+                   END-ACCEPT
+               END-IF
+               ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG3
+               END-ACCEPT
+           END-PERFORM.
+
+       SERVICE-AUTOSCALE.
+      * Polls SERVICE-INFO every 30s and PATCHes vcpu/ram_gb up or
+      * down via the same resize request SERVICE-RESIZE uses whenever
+      * CPU or memory is consistently pegged or idle, within
+      * --min/--max; runs in the foreground until interrupted since
+      * un.cob has no daemonizing convention of its own to follow here
+           IF WS-AUTOSCALE-MIN = SPACES OR WS-AUTOSCALE-MAX = SPACES
+               DISPLAY "Error: --autoscale requires --min N and "
+                   "--max N" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           STRING "echo 'Autoscaling service " FUNCTION TRIM(WS-ID)
+               " between " FUNCTION TRIM(WS-AUTOSCALE-MIN) " and "
+               FUNCTION TRIM(WS-AUTOSCALE-MAX)
+               " vCPU (Ctrl+C to stop)...'; "
+               "MINV=" FUNCTION TRIM(WS-AUTOSCALE-MIN) "; "
+               "MAXV=" FUNCTION TRIM(WS-AUTOSCALE-MAX) "; "
+               "while true; do "
+               "INFO=$(curl -s --max-time 30 --connect-timeout 10 -X "
+               "GET "
+               "https://api.unsandbox.com/services/"
+               FUNCTION TRIM(WS-ID) " "
+               "-H 'Authorization: Bearer "
+               FUNCTION TRIM(WS-API-KEY) "'); "
+               "CPU=$(echo ""$INFO"" | jq -r '.cpu_percent // 0'); "
+               "MEM=$(echo ""$INFO"" | jq -r '.mem_percent // 0'); "
+               "CURV=$(echo ""$INFO"" | jq -r '.vcpu // 1'); "
+               "CURRAM=$(echo ""$INFO"" | jq -r '.ram_gb // 0'); "
+               "NEWV=$CURV; "
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "if [ ""$CURRAM"" -gt 0 ] 2>/dev/null && "
+               "[ ""$CURV"" -gt 0 ] 2>/dev/null; then "
+               "PERVCPU=$((CURRAM / CURV)); "
+               "[ ""$PERVCPU"" -lt 1 ] && PERVCPU=2; "
+               "else PERVCPU=2; fi; "
+               "if awk ""BEGIN{exit !($CPU >= 80 || $MEM >= 80)}"";"
+               " then "
+               "[ ""$CURV"" -lt ""$MAXV"" ] && NEWV=$((CURV + 1)); "
+               "elif awk ""BEGIN{exit !($CPU <= 20 && $MEM <= 20)}"";"
+               " then "
+               "[ ""$CURV"" -gt ""$MINV"" ] && NEWV=$((CURV - 1)); "
+               "fi; "
+               "if [ ""$NEWV"" != ""$CURV"" ]; then "
+               "RAM=$((NEWV * PERVCPU)); "
+               "curl -s --max-time 30 --connect-timeout 10 -X PATCH "
+               "https://api.unsandbox.com/services/"
+               FUNCTION TRIM(WS-ID) " "
+               "-H 'Content-Type: application/json' "
+               "-H 'Authorization: Bearer "
+               FUNCTION TRIM(WS-API-KEY)
+               "' -d '{""vcpu"":'$NEWV',""ram_gb"":'$RAM'}' "
+               ">/dev/null; "
+               "echo 'Resized to '$NEWV' vCPU ('$RAM' GB) - "
+               "CPU was '$CPU'%, mem was '$MEM'%'; "
+               "fi; "
+               "sleep 30; "
+               "done"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD
+               RETURNING WS-EXIT-CODE.
+
+           MOVE WS-EXIT-CODE TO RETURN-CODE.
+
        PARSE-SERVICE-CREATE-ARGS.
       * Parse remaining arguments for service creation
       * This is a simplified parser that looks for specific flags
-           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE.
+           ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG3
+           END-ACCEPT.
            PERFORM UNTIL WS-ARG3 = SPACES
                IF WS-ARG3 = "--ports"
                    ACCEPT WS-PORTS FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-PORTS
+                   END-ACCEPT
                ELSE IF WS-ARG3 = "--domains"
                    ACCEPT WS-DOMAINS FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-DOMAINS
+                   END-ACCEPT
                ELSE IF WS-ARG3 = "--type"
                    ACCEPT WS-SERVICE-TYPE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-SERVICE-TYPE
+                   END-ACCEPT
                ELSE IF WS-ARG3 = "--bootstrap"
                    ACCEPT WS-BOOTSTRAP FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-BOOTSTRAP
+                   END-ACCEPT
+               ELSE IF WS-ARG3 = "--bootstrap-file"
+                   ACCEPT WS-BOOTSTRAP-FILE FROM ARGUMENT-VALUE
+                       ON EXCEPTION MOVE SPACES TO WS-BOOTSTRAP-FILE
+                   END-ACCEPT
                END-IF
                ACCEPT WS-ARG3 FROM ARGUMENT-VALUE
+                   ON EXCEPTION MOVE SPACES TO WS-ARG3
+               END-ACCEPT
            END-PERFORM.
 
+           PERFORM VALIDATE-PORTS.
+           PERFORM VALIDATE-DOMAINS.
+
+       VALIDATE-PORTS.
+      * --ports must be a comma-separated list of port numbers, caught
+      * here instead of round-tripping a typo to the server first
+           IF WS-PORTS NOT = SPACES
+               MOVE "Y" TO WS-VALID-FLAG
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-PORTS)) TO WS-LEN
+               IF WS-PORTS(1:1) = "," OR WS-PORTS(WS-LEN:1) = ","
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-LEN
+                   IF WS-PORTS(WS-I:1) NOT NUMERIC
+                       AND WS-PORTS(WS-I:1) NOT = ","
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+                   IF WS-PORTS(WS-I:1) = ","
+                       AND WS-I < WS-LEN
+                       AND WS-PORTS(WS-I + 1:1) = ","
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-VALID-FLAG = "N"
+                   DISPLAY "Error: --ports must be a comma-separated "
+                       "list of port numbers" UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       VALIDATE-DOMAINS.
+      * --domains must be a comma-separated list of plain hostnames
+      * (letters, digits, hyphens and dots) so a stray quote or space
+      * fails fast locally instead of as a cryptic API error
+           IF WS-DOMAINS NOT = SPACES
+               MOVE "Y" TO WS-VALID-FLAG
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-DOMAINS))
+                   TO WS-LEN
+               IF WS-DOMAINS(1:1) = "," OR WS-DOMAINS(1:1) = "."
+                   OR WS-DOMAINS(1:1) = "-"
+                   OR WS-DOMAINS(WS-LEN:1) = ","
+                   OR WS-DOMAINS(WS-LEN:1) = "."
+                   OR WS-DOMAINS(WS-LEN:1) = "-"
+                   MOVE "N" TO WS-VALID-FLAG
+               END-IF
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-LEN
+                   IF WS-DOMAINS(WS-I:1) NOT NUMERIC
+                       AND (WS-DOMAINS(WS-I:1) < "A"
+                           OR WS-DOMAINS(WS-I:1) > "Z")
+                       AND (WS-DOMAINS(WS-I:1) < "a"
+                           OR WS-DOMAINS(WS-I:1) > "z")
+                       AND WS-DOMAINS(WS-I:1) NOT = ","
+                       AND WS-DOMAINS(WS-I:1) NOT = "."
+                       AND WS-DOMAINS(WS-I:1) NOT = "-"
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+                   IF WS-DOMAINS(WS-I:1) = ","
+                       AND WS-I < WS-LEN
+                       AND WS-DOMAINS(WS-I + 1:1) = ","
+                       MOVE "N" TO WS-VALID-FLAG
+                   END-IF
+               END-PERFORM
+               IF WS-VALID-FLAG = "N"
+                   DISPLAY "Error: --domains must be a "
+                       "comma-separated list of plain hostnames"
+                       UPON SYSERR
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
        SERVICE-CREATE.
+      * Pre-fetch bootstrap file content as a jq-quoted JSON string so
+      * quotes/newlines in the script don't break the payload below
+           MOVE SPACES TO WS-CURL-CMD.
+           IF WS-BOOTSTRAP-FILE NOT = SPACES
+               STRING "BOOTVAL=$(jq -Rs . < '"
+                   FUNCTION TRIM(WS-BOOTSTRAP-FILE) "'); "
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           END-IF.
+
       * Build JSON payload for service creation
       * Start with base payload containing name
-           STRING "curl -s -X POST "
+           STRING FUNCTION TRIM(WS-CURL-CMD)
+               "curl -s --max-time 30 --connect-timeout 10 -X POST "
                "https://api.unsandbox.com/services "
                "-H 'Content-Type: application/json' "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
@@ -514,8 +1978,14 @@
                END-STRING
            END-IF.
 
-      * Add bootstrap if provided
-           IF WS-BOOTSTRAP NOT = SPACES
+      * Add bootstrap if provided; a file wins over inline text since
+      * it can carry a full script of any size, quotes included
+           IF WS-BOOTSTRAP-FILE NOT = SPACES
+               STRING FUNCTION TRIM(WS-CURL-CMD)
+                   ",""bootstrap"":'" """" "$BOOTVAL" """" "'"
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+           ELSE IF WS-BOOTSTRAP NOT = SPACES
                STRING FUNCTION TRIM(WS-CURL-CMD)
                    ",""bootstrap"":"""
                    FUNCTION TRIM(WS-BOOTSTRAP)
@@ -534,7 +2004,7 @@
 
        HANDLE-KEY.
       * Get API key
-           ACCEPT WS-API-KEY FROM ENVIRONMENT "UNSANDBOX_API_KEY".
+           PERFORM RESOLVE-API-KEY.
            IF WS-API-KEY = SPACES
                DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
                MOVE 1 TO RETURN-CODE
@@ -543,18 +2013,61 @@
 
       * Parse key arguments
            MOVE SPACES TO WS-EXTEND-FLAG.
-           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE.
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
 
            IF WS-ARG2 = "--extend"
                MOVE "true" TO WS-EXTEND-FLAG
            END-IF.
 
+           IF WS-ARG2 = "--rotate"
+               PERFORM ROTATE-KEY
+           ELSE
       * Validate key
-           PERFORM VALIDATE-KEY.
+               PERFORM VALIDATE-KEY
+           END-IF.
+
+       ROTATE-KEY.
+      * Issue a new public/secret pair and make clear the old one is
+      * dead on arrival, the same way SERVICE-DESTROY warns in red
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X POST "
+               FUNCTION TRIM(WS-PORTAL-BASE)
+               "/keys/rotate "
+               "-H 'Content-Type: application/json' "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' -o /tmp/unsandbox_rotate_resp.json; "
+               "STATUS=$?; "
+               "if [ $STATUS -ne 0 ]; then "
+               "echo -e '\x1b[31mError: could not reach key rotation "
+               "endpoint\x1b[0m' >&2; "
+               "exit 1; "
+               "fi; "
+               "NEWPUB=$(jq -r '.public_key // empty' "
+               "/tmp/unsandbox_rotate_resp.json); "
+               "if [ -z ""$NEWPUB"" ]; then "
+               "echo -e '\x1b[31mError: rotation failed\x1b[0m' >&2; "
+               "cat /tmp/unsandbox_rotate_resp.json >&2; "
+               "rm -f /tmp/unsandbox_rotate_resp.json; "
+               "exit 1; "
+               "fi; "
+               "echo -e '\x1b[32mKey rotated\x1b[0m'; "
+               "echo 'New Public Key: '$NEWPUB; "
+               "echo 'New Secret Key: '$(jq -r "
+               "'.secret_key // empty' "
+               "/tmp/unsandbox_rotate_resp.json); "
+               "echo -e '\x1b[31mThe old key stops working "
+               "immediately - update UNSANDBOX_PUBLIC_KEY / "
+               "UNSANDBOX_SECRET_KEY now\x1b[0m'; "
+               "rm -f /tmp/unsandbox_rotate_resp.json"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
 
        VALIDATE-KEY.
       * Build curl command to validate API key
-           STRING "curl -s -X POST "
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X POST "
                FUNCTION TRIM(WS-PORTAL-BASE)
                "/keys/validate "
                "-H 'Content-Type: application/json' "
@@ -567,7 +2080,7 @@
                "fi; "
                "EXPIRED=$(jq -r '.expired // false' "
                "/tmp/unsandbox_key_resp.json); "
-               "PUBLIC_KEY=$(jq -r '.public_key // \"N/A\"' "
+               "PUBLIC_KEY=$(jq -r '.public_key // ""N/A""' "
                "/tmp/unsandbox_key_resp.json); "
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
@@ -576,17 +2089,17 @@
                STRING FUNCTION TRIM(WS-CURL-CMD)
                    "xdg-open '"
                    FUNCTION TRIM(WS-PORTAL-BASE)
-                   "/keys/extend?pk='\"$PUBLIC_KEY\" 2>/dev/null; "
+                   "/keys/extend?pk='\""$PUBLIC_KEY\"" 2>/dev/null; "
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            ELSE
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   "if [ \"$EXPIRED\" = \"true\" ]; then "
+                   "if [ \""$EXPIRED\"" = \""true\"" ]; then "
                    "echo -e '\x1b[31mExpired\x1b[0m'; "
                    "echo 'Public Key: '$PUBLIC_KEY; "
-                   "echo 'Tier: '$(jq -r '.tier // \"N/A\"' "
+                   "echo 'Tier: '$(jq -r '.tier // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Expired: '$(jq -r '.expires_at // \"N/A\"' "
+                   "echo 'Expired: '$(jq -r '.expires_at // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
                    "echo -e '\x1b[33mTo renew: Visit "
                    "https://unsandbox.com/keys/extend\x1b[0m'; "
@@ -595,20 +2108,22 @@
                    "else "
                    "echo -e '\x1b[32mValid\x1b[0m'; "
                    "echo 'Public Key: '$PUBLIC_KEY; "
-                   "echo 'Tier: '$(jq -r '.tier // \"N/A\"' "
+                   "echo 'Tier: '$(jq -r '.tier // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Status: '$(jq -r '.status // \"N/A\"' "
+                   "echo 'Status: '$(jq -r '.status // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Expires: '$(jq -r '.expires_at // \"N/A\"' "
+                   "echo 'Expires: '$(jq -r '.expires_at // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
                    "echo 'Time Remaining: '$(jq -r "
-                   "'.time_remaining // \"N/A\"' "
+                   "'.time_remaining // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Rate Limit: '$(jq -r '.rate_limit // \"N/A\"' "
+                   "echo 'Rate Limit: '$(jq -r "
+                   "'.rate_limit // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Burst: '$(jq -r '.burst // \"N/A\"' "
+                   "echo 'Burst: '$(jq -r '.burst // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Concurrency: '$(jq -r '.concurrency // \"N/A\"' "
+                   "echo 'Concurrency: '$(jq -r "
+                   "'.concurrency // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
                    "fi; "
                    DELIMITED BY SIZE INTO WS-CURL-CMD
@@ -621,3 +2136,136 @@
            END-STRING.
 
            CALL "SYSTEM" USING WS-CURL-CMD.
+
+       HANDLE-USAGE.
+      * Get API key
+           PERFORM RESOLVE-API-KEY.
+           IF WS-API-KEY = SPACES
+               DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+      * Build curl command to fetch usage/billing for this period
+           STRING "curl -s --max-time 30 --connect-timeout 10 -X GET "
+               "https://api.unsandbox.com/usage "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' -o /tmp/unsandbox_usage_resp.json; "
+               "STATUS=$?; "
+               "if [ $STATUS -ne 0 ]; then "
+               "echo 'Error: could not reach usage endpoint' >&2; "
+               "exit 1; "
+               "fi; "
+               "echo 'Executions This Period: '$(jq -r "
+               "'.executions_this_period // ""N/A""' "
+               "/tmp/unsandbox_usage_resp.json); "
+               "echo 'Minutes Consumed: '$(jq -r "
+               "'.minutes_consumed // ""N/A""' "
+               "/tmp/unsandbox_usage_resp.json); "
+               "echo 'Service Hours Billed: '$(jq -r "
+               "'.service_hours_billed // ""N/A""' "
+               "/tmp/unsandbox_usage_resp.json); "
+               "rm -f /tmp/unsandbox_usage_resp.json"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       HANDLE-LANGUAGES.
+      * Get API key
+           PERFORM RESOLVE-API-KEY.
+           IF WS-API-KEY = SPACES
+               DISPLAY "Error: UNSANDBOX_API_KEY not set" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
+
+           IF WS-ARG2 = "--refresh"
+               PERFORM REFRESH-LANGUAGE-CACHE
+           ELSE
+               STRING "mkdir -p ~/.unsandbox; "
+                   "if [ ! -s "
+                   FUNCTION TRIM(WS-LANG-CACHE-PATH)
+                   " ]; then echo 'No language cache yet - run "
+                   "un.cob languages --refresh'; "
+                   "else cat "
+                   FUNCTION TRIM(WS-LANG-CACHE-PATH)
+                   "; fi"
+                   DELIMITED BY SIZE INTO WS-CURL-CMD
+               END-STRING
+               CALL "SYSTEM" USING WS-CURL-CMD
+           END-IF.
+
+       REFRESH-LANGUAGE-CACHE.
+      * Pull the current extension/language map from the API and cache
+      * it locally as plain .ext=language lines, one per line, so
+      * DETECT-LANGUAGE-FROM-CACHE can grep it without needing jq
+           STRING "mkdir -p ~/.unsandbox; "
+               "curl -s --max-time 30 --connect-timeout 10 -X GET "
+               "https://api.unsandbox.com/languages "
+               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
+               "' | jq -r '.languages[] | .extensions[] as $e | "
+               "$e + ""="" + .name' > "
+               FUNCTION TRIM(WS-LANG-CACHE-PATH)
+               "; "
+               "COUNT=$(wc -l < "
+               FUNCTION TRIM(WS-LANG-CACHE-PATH)
+               "); "
+               "echo 'Language cache refreshed: '""$COUNT""' "
+               "extensions'"
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD.
+
+       HANDLE-SELFCHECK.
+      * Drift checker between this file and the synced deployment
+      * copy under clients/cobol/sync/src/un.cob; must be run from the
+      * repo root since both paths are relative, the same assumption
+      * BUILD-BATCH-LIST already makes about the current directory
+           ACCEPT WS-ARG2 FROM ARGUMENT-VALUE
+               ON EXCEPTION MOVE SPACES TO WS-ARG2
+           END-ACCEPT.
+           IF WS-ARG2 = "--sync"
+               PERFORM SELFCHECK-SYNC
+           ELSE
+               DISPLAY "Usage: un.cob selfcheck --sync" UPON SYSERR
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+       SELFCHECK-SYNC.
+      * Paragraph names are the unit of comparison: extract the
+      * column-8 paragraph headers from each source with grep, sort
+      * each list, then comm them the same way SERVICE-ENV-DIFF
+      * compares remote vs local vault keys, so a paragraph that
+      * exists in one copy but not the other is flagged by name
+      * instead of requiring a byte-for-byte diff of two drifted files
+           STRING "ROOTSRC=un.cob; "
+               "SYNCSRC=clients/cobol/sync/src/un.cob; "
+               "if [ ! -f ""$ROOTSRC"" ] || [ ! -f ""$SYNCSRC"" ]; "
+               "then echo 'Error: run un.cob selfcheck --sync from "
+               "the repository root' >&2; exit 1; fi; "
+               "RPARAS=/tmp/unsandbox_selfcheck_root_$$; "
+               "SPARAS=/tmp/unsandbox_selfcheck_sync_$$; "
+               "grep -oE '^ {7}[A-Z0-9-]+\.' ""$ROOTSRC"" | "
+               "sed 's/\.$//' | sort -u > ""$RPARAS""; "
+               "grep -oE '^ {7}[A-Z0-9-]+\.' ""$SYNCSRC"" | "
+               "sed 's/\.$//' | sort -u > ""$SPARAS""; "
+               "echo 'Paragraphs in un.cob but missing from the "
+               "synced copy:'; "
+               "comm -23 ""$RPARAS"" ""$SPARAS"" | sed 's/^/  /'; "
+               "echo 'Paragraphs in the synced copy but missing "
+               "from un.cob:'; "
+               "comm -13 ""$RPARAS"" ""$SPARAS"" | sed 's/^/  /'; "
+               "rm -f ""$RPARAS"" ""$SPARAS"""
+               DELIMITED BY SIZE INTO WS-CURL-CMD
+           END-STRING.
+
+           CALL "SYSTEM" USING WS-CURL-CMD
+               RETURNING WS-EXIT-CODE.
+
+           MOVE WS-EXIT-CODE TO RETURN-CODE.
