@@ -87,6 +87,7 @@
        01  WS-VCPU             PIC 9(2) VALUE 0.
        01  WS-VCPU-STR         PIC X(8).
        01  WS-RAM              PIC 9(4) VALUE 0.
+       01  WS-ERROR-MSG        PIC X(256).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -187,7 +188,8 @@
       * Get API keys (try new format first, fall back to old)
            ACCEPT WS-PUBLIC-KEY FROM ENVIRONMENT "UNSANDBOX_PUBLIC_KEY".
            IF WS-PUBLIC-KEY NOT = SPACES
-               ACCEPT WS-SECRET-KEY FROM ENVIRONMENT "UNSANDBOX_SECRET_KEY"
+               ACCEPT WS-SECRET-KEY
+                   FROM ENVIRONMENT "UNSANDBOX_SECRET_KEY"
                IF WS-SECRET-KEY = SPACES
                    DISPLAY "Error: UNSANDBOX_SECRET_KEY not set"
                        UPON SYSERR
@@ -305,7 +307,8 @@
       * Get public/secret keys with fallback
            ACCEPT WS-PUBLIC-KEY FROM ENVIRONMENT "UNSANDBOX_PUBLIC_KEY".
            IF WS-PUBLIC-KEY NOT = SPACES
-               ACCEPT WS-SECRET-KEY FROM ENVIRONMENT "UNSANDBOX_SECRET_KEY"
+               ACCEPT WS-SECRET-KEY
+                   FROM ENVIRONMENT "UNSANDBOX_SECRET_KEY"
                IF WS-SECRET-KEY = SPACES
                    DISPLAY "Error: UNSANDBOX_SECRET_KEY not set"
                        UPON SYSERR
@@ -330,7 +333,7 @@
                """, code: .}' < '"
                FUNCTION TRIM(WS-FILENAME)
                "'); "
-               "SIG=$(echo -n \"$TS:POST:/execute:$BODY\" | "
+               "SIG=$(echo -n ""$TS:POST:/execute:$BODY"" | "
                "openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
@@ -342,17 +345,17 @@
                "' "
                "-H 'X-Timestamp: '$TS "
                "-H 'X-Signature: '$SIG "
-               "--data-binary \"$BODY\"); "
-               "HTTP_CODE=$(echo \"$RESP\" | tail -n1); "
-               "BODY=$(echo \"$RESP\" | sed '$d'); "
-               "echo \"$BODY\" > /tmp/unsandbox_resp.json; "
-               "if echo \"$BODY\" | grep -q '\"timestamp\"' && "
-               "(echo \"$HTTP_CODE\" | grep -q '401' || "
-               "echo \"$BODY\" | grep -qi 'expired' || "
-               "echo \"$BODY\" | grep -qi 'invalid'); then "
+               "--data-binary ""$BODY""); "
+               "HTTP_CODE=$(echo ""$RESP"" | tail -n1); "
+               "BODY=$(echo ""$RESP"" | sed '$d'); "
+               "echo ""$BODY"" > /tmp/unsandbox_resp.json; "
+               "if echo ""$BODY"" | grep -q '""timestamp""' && "
+               "(echo ""$HTTP_CODE"" | grep -q '401' || "
+               "echo ""$BODY"" | grep -qi 'expired' || "
+               "echo ""$BODY"" | grep -qi 'invalid'); then "
                "echo -e '\x1b[31mError: Request timestamp expired "
                "(must be within 5 minutes of server time)\x1b[0m' >&2; "
-               "echo -e '\x1b[33mYour computer'"'"'s clock may have "
+               "echo -e '\x1b[33mThe local clock may have "
                "drifted.\x1b[0m' >&2; "
                "echo 'Check your system time and sync with NTP if "
                "needed:' >&2; "
@@ -376,8 +379,9 @@
        SESSION-LIST.
            STRING "curl -s -X GET https://api.unsandbox.com/sessions "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
-               "' | jq -r '.sessions[] | "
-               '"\(.id) \(.shell) \(.status) \(.created_at)"'' "
+               "' | jq -r '.sessions[] | """
+               "\(.id) \(.shell) \(.status) \(.created_at)"
+               """' "
                "2>/dev/null || echo 'No active sessions'"
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
@@ -417,7 +421,8 @@
                            DELIMITED BY SIZE INTO WS-ERROR-MSG
                        END-STRING
                        DISPLAY WS-ERROR-MSG UPON SYSERR
-                       DISPLAY "Usage: un.cob session [options]" UPON SYSERR
+                       DISPLAY "Usage: un.cob session [options]"
+                           UPON SYSERR
                        MOVE 1 TO RETURN-CODE
                        STOP RUN
                    END-IF
@@ -426,35 +431,39 @@
            END-PERFORM.
 
        SESSION-CREATE.
-      * Build curl command for session creation with input_files support
-           STRING "INPUT_FILES=''; "
-               DELIMITED BY SIZE INTO WS-CURL-CMD
-           END-STRING.
-
+      * Build curl command for session creation; any -f input files
+      * are base64-embedded into an input_files array in the body.
+      * Loops over FILELIST with a portable POSIX `for`/IFS split
+      * rather than a bash array, since CALL "SYSTEM" isn't guaranteed
+      * to run under bash.
+           MOVE SPACES TO WS-CURL-CMD.
            IF WS-INPUT-FILES NOT = SPACES
-               STRING FUNCTION TRIM(WS-CURL-CMD)
-                   "IFS=',' read -ra FILES <<< '"
-                   FUNCTION TRIM(WS-INPUT-FILES)
-                   "'; "
-                   "for f in \"${FILES[@]}\"; do "
-                   "b64=$(base64 -w0 \"$f\" 2>/dev/null || base64 \"$f\"); "
-                   "name=$(basename \"$f\"); "
-                   "if [ -n \"$INPUT_FILES\" ]; then INPUT_FILES=\"$INPUT_FILES,\"; fi; "
-                   "INPUT_FILES=\"$INPUT_FILES{\\\"filename\\\":\\\"$name\\\",\\\"content\\\":\\\"$b64\\\"}\"; "
-                   "done; "
+               STRING "FILELIST='" FUNCTION TRIM(WS-INPUT-FILES) "'; "
+                   "OLDIFS=""$IFS""; IFS=','; INPUT_FILES=''; "
+                   "for f in $FILELIST; do IFS=""$OLDIFS""; "
+                   "b64=$(base64 -w0 ""$f"" 2>/dev/null || "
+                   "base64 ""$f""); "
+                   "name=$(basename ""$f""); "
+                   "if [ -n ""$INPUT_FILES"" ]; then "
+                   "INPUT_FILES=""$INPUT_FILES,""; fi; "
+                   "INPUT_FILES=""$INPUT_FILES{\""filename\"":"
+                   "\""$name\"",\""content\"":\""$b64\""}""; "
+                   "IFS=','; done; IFS=""$OLDIFS""; "
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            END-IF.
 
            STRING FUNCTION TRIM(WS-CURL-CMD)
-               "if [ -n \"$INPUT_FILES\" ]; then "
-               "JSON='{\"shell\":\"bash\",\"input_files\":['\"$INPUT_FILES\"']}'; "
-               "else JSON='{\"shell\":\"bash\"}'; fi; "
+               "if [ -n ""$INPUT_FILES"" ]; then "
+               "JSON='{""shell"":""bash"",""input_files"":['"
+               """$INPUT_FILES""']}'; "
+               "else JSON='{""shell"":""bash""}'; fi; "
                "curl -s -X POST https://api.unsandbox.com/sessions "
                "-H 'Content-Type: application/json' "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
-               "' -d \"$JSON\" && "
-               "echo -e '\x1b[33mSession created (WebSocket required)\x1b[0m'"
+               "' -d ""$JSON"" && "
+               "echo -e '\x1b[33mSession created (WebSocket "
+               "required)\x1b[0m'"
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
@@ -463,8 +472,9 @@
        SERVICE-LIST.
            STRING "curl -s -X GET https://api.unsandbox.com/services "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
-               "' | jq -r '.services[] | "
-               '"\(.id) \(.name) \(.status)"'' "
+               "' | jq -r '.services[] | """
+               "\(.id) \(.name) \(.status)"
+               """' "
                "2>/dev/null || echo 'No services'"
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
@@ -547,15 +557,15 @@
                FUNCTION TRIM(WS-ID) "/execute "
                "-H 'Content-Type: application/json' "
                "-H 'Authorization: Bearer " FUNCTION TRIM(WS-API-KEY)
-               "' -d '{\"command\":\"cat /tmp/bootstrap.sh\"}'); "
-               "STDOUT=$(echo \"$RESP\" | jq -r '.stdout // empty'); "
-               "if [ -n \"$STDOUT\" ]; then "
+               "' -d '{""command"":""cat /tmp/bootstrap.sh""}'); "
+               "STDOUT=$(echo ""$RESP"" | jq -r '.stdout // empty'); "
+               "if [ -n ""$STDOUT"" ]; then "
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
            IF WS-BOOTSTRAP NOT = SPACES
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   "echo \"$STDOUT\" > '"
+                   "echo ""$STDOUT"" > '"
                    FUNCTION TRIM(WS-BOOTSTRAP)
                    "' && chmod 755 '"
                    FUNCTION TRIM(WS-BOOTSTRAP)
@@ -565,7 +575,7 @@
                END-STRING
            ELSE
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   "echo \"$STDOUT\"; "
+                   "echo ""$STDOUT""; "
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            END-IF.
@@ -659,9 +669,9 @@
 
        SERVICE-ENV-STATUS.
            STRING "TS=$(date +%s); "
-               "SIG=$(echo -n \"$TS:GET:/services/"
+               "SIG=$(echo -n ""$TS:GET:/services/"
                FUNCTION TRIM(WS-ENV-TARGET)
-               "/env:\" | openssl dgst -sha256 -hmac '"
+               "/env:"" | openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
                "curl -s -X GET 'https://api.unsandbox.com/services/"
@@ -682,27 +692,27 @@
                "ENV_LINES='"
                FUNCTION TRIM(WS-SVC-ENVS)
                "'; "
-               "if [ -n \"$ENV_LINES\" ]; then "
-               "ENV_CONTENT=\"$ENV_LINES\"; fi; "
+               "if [ -n ""$ENV_LINES"" ]; then "
+               "ENV_CONTENT=""$ENV_LINES""; fi; "
                "ENV_FILE='"
                FUNCTION TRIM(WS-SVC-ENV-FILE)
                "'; "
-               "if [ -n \"$ENV_FILE\" ] && [ -f \"$ENV_FILE\" ]; then "
-               "while IFS= read -r line || [ -n \"$line\" ]; do "
-               "case \"$line\" in \"#\"*|\"\") continue ;; esac; "
-               "if [ -n \"$ENV_CONTENT\" ]; then "
-               "ENV_CONTENT=\"$ENV_CONTENT"
+               "if [ -n ""$ENV_FILE"" ] && [ -f ""$ENV_FILE"" ]; then "
+               "while IFS= read -r line || [ -n ""$line"" ]; do "
+               "case ""$line"" in ""#""*|"""") continue ;; esac; "
+               "if [ -n ""$ENV_CONTENT"" ]; then "
+               "ENV_CONTENT=""$ENV_CONTENT"
                X"0A"
-               "\"; fi; "
-               "ENV_CONTENT=\"$ENV_CONTENT$line\"; "
-               "done < \"$ENV_FILE\"; fi; "
-               "if [ -z \"$ENV_CONTENT\" ]; then "
+               """; fi; "
+               "ENV_CONTENT=""$ENV_CONTENT$line""; "
+               "done < ""$ENV_FILE""; fi; "
+               "if [ -z ""$ENV_CONTENT"" ]; then "
                "echo -e '\x1b[31mError: No environment variables "
                "to set\x1b[0m' >&2; exit 1; fi; "
                "TS=$(date +%s); "
-               "SIG=$(echo -n \"$TS:PUT:/services/"
+               "SIG=$(echo -n ""$TS:PUT:/services/"
                FUNCTION TRIM(WS-ENV-TARGET)
-               "/env:$ENV_CONTENT\" | openssl dgst -sha256 -hmac '"
+               "/env:$ENV_CONTENT"" | openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
                "curl -s -X PUT 'https://api.unsandbox.com/services/"
@@ -714,7 +724,7 @@
                "-H 'X-Timestamp: '$TS "
                "-H 'X-Signature: '$SIG "
                "-H 'Content-Type: text/plain' "
-               "--data-binary \"$ENV_CONTENT\" | jq ."
+               "--data-binary ""$ENV_CONTENT"" | jq ."
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
@@ -722,9 +732,9 @@
 
        SERVICE-ENV-EXPORT.
            STRING "TS=$(date +%s); "
-               "SIG=$(echo -n \"$TS:POST:/services/"
+               "SIG=$(echo -n ""$TS:POST:/services/"
                FUNCTION TRIM(WS-ENV-TARGET)
-               "/env/export:\" | openssl dgst -sha256 -hmac '"
+               "/env/export:"" | openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
                "curl -s -X POST 'https://api.unsandbox.com/services/"
@@ -742,9 +752,9 @@
 
        SERVICE-ENV-DELETE.
            STRING "TS=$(date +%s); "
-               "SIG=$(echo -n \"$TS:DELETE:/services/"
+               "SIG=$(echo -n ""$TS:DELETE:/services/"
                FUNCTION TRIM(WS-ENV-TARGET)
-               "/env:\" | openssl dgst -sha256 -hmac '"
+               "/env:"" | openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
                "curl -s -X DELETE 'https://api.unsandbox.com/services/"
@@ -765,14 +775,14 @@
 
        SERVICE-CREATE.
       * Build service creation with HMAC auth and auto-vault
-           STRING "BODY='{\"name\":\"" FUNCTION TRIM(WS-NAME) "\""
+           STRING "BODY='{""name"":""" FUNCTION TRIM(WS-NAME) """"
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
       * Add ports if provided
            IF WS-PORTS NOT = SPACES
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   ",\"ports\":[" FUNCTION TRIM(WS-PORTS) "]"
+                   ",""ports"":[" FUNCTION TRIM(WS-PORTS) "]"
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            END-IF.
@@ -780,7 +790,7 @@
       * Add domains if provided
            IF WS-DOMAINS NOT = SPACES
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   ",\"domains\":[\"" FUNCTION TRIM(WS-DOMAINS) "\"]"
+                   ",""domains"":[""" FUNCTION TRIM(WS-DOMAINS) """]"
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            END-IF.
@@ -788,7 +798,8 @@
       * Add service_type if provided
            IF WS-SERVICE-TYPE NOT = SPACES
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   ",\"service_type\":\"" FUNCTION TRIM(WS-SERVICE-TYPE) "\""
+                   ",""service_type"":""" FUNCTION TRIM(WS-SERVICE-TYPE)
+                   """"
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            END-IF.
@@ -796,7 +807,7 @@
       * Add bootstrap if provided
            IF WS-BOOTSTRAP NOT = SPACES
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   ",\"bootstrap\":\"" FUNCTION TRIM(WS-BOOTSTRAP) "\""
+                   ",""bootstrap"":""" FUNCTION TRIM(WS-BOOTSTRAP) """"
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            END-IF.
@@ -804,19 +815,21 @@
       * Close JSON body
            STRING FUNCTION TRIM(WS-CURL-CMD) "}'; "
                "TS=$(date +%s); "
-               "SIG=$(echo -n \"$TS:POST:/services:$BODY\" | "
+               "SIG=$(echo -n ""$TS:POST:/services:$BODY"" | "
                "openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
-               "RESP=$(curl -s -X POST https://api.unsandbox.com/services "
+               "RESP=$(curl -s -X POST "
+               "https://api.unsandbox.com/services "
                "-H 'Content-Type: application/json' "
-               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-PUBLIC-KEY) "' "
+               "-H 'Authorization: Bearer "
+               FUNCTION TRIM(WS-PUBLIC-KEY) "' "
                "-H 'X-Timestamp: '$TS "
                "-H 'X-Signature: '$SIG "
-               "-d \"$BODY\"); "
-               "SVC_ID=$(echo \"$RESP\" | jq -r '.id // empty'); "
-               "if [ -n \"$SVC_ID\" ]; then "
-               "echo -e '\x1b[32m'\"$SVC_ID\"' created\x1b[0m'; "
+               "-d ""$BODY""); "
+               "SVC_ID=$(echo ""$RESP"" | jq -r '.id // empty'); "
+               "if [ -n ""$SVC_ID"" ]; then "
+               "echo -e '\x1b[32m'""$SVC_ID""' created\x1b[0m'; "
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
@@ -824,29 +837,33 @@
            STRING FUNCTION TRIM(WS-CURL-CMD)
                "ENV_CONTENT=''; "
                "ENV_LINES='" FUNCTION TRIM(WS-SVC-ENVS) "'; "
-               "if [ -n \"$ENV_LINES\" ]; then ENV_CONTENT=\"$ENV_LINES\"; fi; "
+               "if [ -n ""$ENV_LINES"" ]; then "
+               "ENV_CONTENT=""$ENV_LINES""; fi; "
                "ENV_FILE='" FUNCTION TRIM(WS-SVC-ENV-FILE) "'; "
-               "if [ -n \"$ENV_FILE\" ] && [ -f \"$ENV_FILE\" ]; then "
-               "while IFS= read -r line || [ -n \"$line\" ]; do "
-               "case \"$line\" in \"#\"*|\"\") continue ;; esac; "
-               "if [ -n \"$ENV_CONTENT\" ]; then "
-               "ENV_CONTENT=\"$ENV_CONTENT" X"0A" "\"; fi; "
-               "ENV_CONTENT=\"$ENV_CONTENT$line\"; "
-               "done < \"$ENV_FILE\"; fi; "
-               "if [ -n \"$ENV_CONTENT\" ]; then "
+               "if [ -n ""$ENV_FILE"" ] && [ -f ""$ENV_FILE"" ]; then "
+               "while IFS= read -r line || [ -n ""$line"" ]; do "
+               "case ""$line"" in ""#""*|"""") continue ;; esac; "
+               "if [ -n ""$ENV_CONTENT"" ]; then "
+               "ENV_CONTENT=""$ENV_CONTENT" X"0A" """; fi; "
+               "ENV_CONTENT=""$ENV_CONTENT$line""; "
+               "done < ""$ENV_FILE""; fi; "
+               "if [ -n ""$ENV_CONTENT"" ]; then "
                "TS2=$(date +%s); "
-               "SIG2=$(echo -n \"$TS2:PUT:/services/$SVC_ID/env:$ENV_CONTENT\" | "
+               "SIG2=$(echo -n "
+               """$TS2:PUT:/services/$SVC_ID/env:$ENV_CONTENT"" | "
                "openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
-               "curl -s -X PUT \"https://api.unsandbox.com/services/$SVC_ID/env\" "
-               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-PUBLIC-KEY) "' "
+               "curl -s -X PUT "
+               "https://api.unsandbox.com/services/$SVC_ID/env "
+               "-H 'Authorization: Bearer "
+               FUNCTION TRIM(WS-PUBLIC-KEY) "' "
                "-H 'X-Timestamp: '$TS2 "
                "-H 'X-Signature: '$SIG2 "
                "-H 'Content-Type: text/plain' "
-               "--data-binary \"$ENV_CONTENT\" >/dev/null && "
+               "--data-binary ""$ENV_CONTENT"" >/dev/null && "
                "echo -e '\x1b[32mVault configured\x1b[0m'; fi; "
-               "else echo \"$RESP\" | jq .; fi"
+               "else echo ""$RESP"" | jq .; fi"
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
 
@@ -887,7 +904,7 @@
                "fi; "
                "EXPIRED=$(jq -r '.expired // false' "
                "/tmp/unsandbox_key_resp.json); "
-               "PUBLIC_KEY=$(jq -r '.public_key // \"N/A\"' "
+               "PUBLIC_KEY=$(jq -r '.public_key // ""N/A""' "
                "/tmp/unsandbox_key_resp.json); "
                DELIMITED BY SIZE INTO WS-CURL-CMD
            END-STRING.
@@ -896,17 +913,17 @@
                STRING FUNCTION TRIM(WS-CURL-CMD)
                    "xdg-open '"
                    FUNCTION TRIM(WS-PORTAL-BASE)
-                   "/keys/extend?pk='\"$PUBLIC_KEY\" 2>/dev/null; "
+                   "/keys/extend?pk='""$PUBLIC_KEY"" 2>/dev/null; "
                    DELIMITED BY SIZE INTO WS-CURL-CMD
                END-STRING
            ELSE
                STRING FUNCTION TRIM(WS-CURL-CMD)
-                   "if [ \"$EXPIRED\" = \"true\" ]; then "
+                   "if [ ""$EXPIRED"" = ""true"" ]; then "
                    "echo -e '\x1b[31mExpired\x1b[0m'; "
                    "echo 'Public Key: '$PUBLIC_KEY; "
-                   "echo 'Tier: '$(jq -r '.tier // \"N/A\"' "
+                   "echo 'Tier: '$(jq -r '.tier // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Expired: '$(jq -r '.expires_at // \"N/A\"' "
+                   "echo 'Expired: '$(jq -r '.expires_at // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
                    "echo -e '\x1b[33mTo renew: Visit "
                    "https://unsandbox.com/keys/extend\x1b[0m'; "
@@ -915,20 +932,22 @@
                    "else "
                    "echo -e '\x1b[32mValid\x1b[0m'; "
                    "echo 'Public Key: '$PUBLIC_KEY; "
-                   "echo 'Tier: '$(jq -r '.tier // \"N/A\"' "
+                   "echo 'Tier: '$(jq -r '.tier // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Status: '$(jq -r '.status // \"N/A\"' "
+                   "echo 'Status: '$(jq -r '.status // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Expires: '$(jq -r '.expires_at // \"N/A\"' "
+                   "echo 'Expires: '$(jq -r '.expires_at // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
                    "echo 'Time Remaining: '$(jq -r "
-                   "'.time_remaining // \"N/A\"' "
+                   "'.time_remaining // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Rate Limit: '$(jq -r '.rate_limit // \"N/A\"' "
+                   "echo 'Rate Limit: '$(jq -r "
+                   "'.rate_limit // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Burst: '$(jq -r '.burst // \"N/A\"' "
+                   "echo 'Burst: '$(jq -r '.burst // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
-                   "echo 'Concurrency: '$(jq -r '.concurrency // \"N/A\"' "
+                   "echo 'Concurrency: '$(jq -r "
+                   "'.concurrency // ""N/A""' "
                    "/tmp/unsandbox_key_resp.json); "
                    "fi; "
                    DELIMITED BY SIZE INTO WS-CURL-CMD
@@ -968,20 +987,21 @@
 
       * Build and execute resize request with HMAC auth
            STRING "TS=$(date +%s); "
-               "BODY='{\"vcpu\":" WS-VCPU "}'; "
-               "SIG=$(echo -n \"$TS:PATCH:/services/"
+               "BODY='{""vcpu"":" WS-VCPU "}'; "
+               "SIG=$(echo -n ""$TS:PATCH:/services/"
                FUNCTION TRIM(WS-ID)
-               ":$BODY\" | openssl dgst -sha256 -hmac '"
+               ":$BODY"" | openssl dgst -sha256 -hmac '"
                FUNCTION TRIM(WS-SECRET-KEY)
                "' | cut -d' ' -f2); "
                "curl -s -X PATCH 'https://api.unsandbox.com/services/"
                FUNCTION TRIM(WS-ID)
                "' "
                "-H 'Content-Type: application/json' "
-               "-H 'Authorization: Bearer " FUNCTION TRIM(WS-PUBLIC-KEY) "' "
+               "-H 'Authorization: Bearer "
+               FUNCTION TRIM(WS-PUBLIC-KEY) "' "
                "-H 'X-Timestamp: '$TS "
                "-H 'X-Signature: '$SIG "
-               "-d \"$BODY\" >/dev/null && "
+               "-d ""$BODY"" >/dev/null && "
                "echo -e '\x1b[32mService resized to " WS-VCPU
                " vCPU, " WS-RAM " GB RAM\x1b[0m'"
                DELIMITED BY SIZE INTO WS-CURL-CMD
